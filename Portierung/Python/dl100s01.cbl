@@ -0,0 +1,158 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PROGRAM-ID.  SORTNUMBERS                                 *
+000400*    AUTOR....... R. HELLWIG, ANWENDUNGSENTWICKLUNG BATCH     *
+000500*    INSTALLATION DL100 - TAGESVERARBEITUNG                   *
+000600*    GESCHRIEBEN.. 2026-08-09                                  *
+000700*    UEBERSETZT... 2026-08-09                                  *
+000800*                                                             *
+000900*    ZWECK:                                                    *
+001000*      VORLAUFSCHRITT DER TAGESVERARBEITUNG.  LIEST DIE        *
+001100*      UNSORTIERTE TAGESEINGABE (DL100EIN), SORTIERT SIE MIT   *
+001200*      DEM SORT-VERB NACH KONTONUMMER (TIE-BREAK BUCHUNGS-     *
+001300*      DATUM) UND SCHREIBT DAS ERGEBNIS AUF DL100SRT, WOMIT    *
+001400*      VERBESSERTESPROGRAMM GEFUETTERT WIRD.                   *
+001500*                                                             *
+001600*    AENDERUNGEN:                                              *
+001700*      2026-08-09 RH  ERSETZT DIE FRUEHERE DEMO, DIE NUR DAS   *
+001800*                     LITERAL '050209010506' IN EINER TABELLE  *
+001900*                     MIT BUBBLESORT SORTIERTE, DURCH EINEN    *
+002000*                     ECHTEN SORT-SCHRITT UEBER DIE            *
+002100*                     TAGESEINGABEDATEI                        *
+002200*      2026-08-09 RH  VORSATZ UND NACHSATZ WERDEN NICHT MEHR   *
+002300*                     MITSORTIERT, SONDERN UNVERAENDERT VOR    *
+002400*                     UND NACH DEN SORTIERTEN DETAILSAETZEN    *
+002500*                     AUF DIE SORTIERTE DATEI GESCHRIEBEN      *
+002510*      2026-08-09 RH  QUELLDATEI NACH DL100S01.CBL UMBENANNT,  *
+002520*                     DAMIT DER UEBERSETZUNGSSCHRITT DIE        *
+002530*                     AUSFUEHRBARE DATEI GLEICH UNTER DEM IN    *
+002540*                     DL100NACHTLAUF.SH UND EINGABENAMEN        *
+002550*                     ERWARTETEN NAMEN DL100S01 ABLIEFERT,      *
+002560*                     OHNE DASS JEMAND SIE VON HAND UMBENENNEN  *
+002570*                     MUSS                                    *
+002600*                                                             *
+002700***************************************************************
+002800 IDENTIFICATION DIVISION.
+002900 PROGRAM-ID. SortNumbers.
+003000*
+003100 ENVIRONMENT DIVISION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400*    DL100EIN - UNSORTIERTE TAGESEINGABE, WIE VON
+003500*    VERBESSERTESPROGRAMM VERWENDET (SIEHE DORT ZUR
+003600*    DD-NAMEN-AUFLOESUNG UEBER UMGEBUNGSVARIABLEN).
+003700     SELECT EingabeDatei ASSIGN TO "DL100EIN"
+003800         ORGANIZATION IS LINE SEQUENTIAL.
+003900*
+004000*    DL100SRT - SORTIERTE TAGESAUSGABE, EINGABE FUER DEN
+004100*    NAECHSTEN BATCHSCHRITT.
+004200     SELECT SortierteDatei ASSIGN TO "DL100SRT"
+004300         ORGANIZATION IS LINE SEQUENTIAL.
+004400*
+004500     SELECT SortArbeitsdatei ASSIGN TO "SORTWK1".
+004600*
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900 FD  EingabeDatei
+005000     RECORD CONTAINS 80 CHARACTERS.
+005100 COPY DATEISATZ.
+005200*
+005300*    SORTARBEITSDATEI TRAEGT DIESELBEN FELDER WIE DATEISATZ,
+005400*    ABER MIT EIGENEM PRAEFIX SS-, DAMIT KEIN NAMENSKONFLIKT
+005500*    MIT DEN DS-FELDERN DER EINGABEDATEI ENTSTEHT.
+005600 SD  SortArbeitsdatei
+005700     RECORD CONTAINS 80 CHARACTERS.
+005800 01  Sortsatz.
+005900     05  SS-TRANSAKTIONSCODE        PIC X(02).
+006000     05  SS-KONTONUMMER             PIC 9(10).
+006100     05  SS-BETRAG                  PIC S9(09)V99.
+006200     05  SS-BUCHUNGSDATUM           PIC 9(08).
+006300     05  FILLER                     PIC X(49).
+006400*
+006500 FD  SortierteDatei
+006600     RECORD CONTAINS 80 CHARACTERS.
+006700 01  Sortierter-Satz                PIC X(80).
+006800*
+006900 WORKING-STORAGE SECTION.
+007000 01  Sortierung-Ende             PIC X VALUE 'N'.
+007100     88  KEINE-SORTIERTEN-SAETZE-MEHR VALUE 'Y'.
+007200 01  Eingabedatei-Ende           PIC X VALUE 'N'.
+007300     88  KEINE-EINGABESAETZE-MEHR   VALUE 'Y'.
+007400 01  Zaehler-Sortiert            PIC S9(07) COMP VALUE ZERO.
+007500*
+007600*    VORSATZ UND NACHSATZ WERDEN BEIM EINLESEN AUS DEM
+007700*    SORTIERSTROM HERAUSGEHALTEN UND HIER ZWISCHENGESPEICHERT,
+007800*    DAMIT SIE UNVERAENDERT UND AN DER RICHTIGEN STELLE (VOR
+007900*    BZW. NACH DEN SORTIERTEN DETAILSAETZEN) AUF DIE SORTIERTE
+008000*    DATEI GESCHRIEBEN WERDEN.
+008100 01  Vorsatz-Puffer              PIC X(80).
+008200 01  Nachsatz-Puffer             PIC X(80).
+008300*
+008400 PROCEDURE DIVISION.
+008500*----------------------------------------------------------------
+008600 Hauptprogramm.
+008700*----------------------------------------------------------------
+008800     SORT SortArbeitsdatei
+008900         ON ASCENDING KEY SS-KONTONUMMER
+009000         ON ASCENDING KEY SS-BUCHUNGSDATUM
+009100         INPUT PROCEDURE IS EingabesaetzeVerteilen
+009200         OUTPUT PROCEDURE IS SortierteSaetzeAusgeben
+009300     DISPLAY "DL100 SORTNUMBERS - SAETZE SORTIERT: "
+009400         Zaehler-Sortiert
+009500     STOP RUN.
+009600*
+009700*----------------------------------------------------------------
+009800*    LIEST DIE TAGESEINGABE UND REICHT NUR DIE DETAILSAETZE AN
+009900*    DEN SORT-VERB WEITER.  VORSATZ UND NACHSATZ WERDEN NICHT
+010000*    MITSORTIERT, SONDERN FUER DIE SPAETERE AUSGABE ZURUECK-
+010100*    GEHALTEN.
+010200*----------------------------------------------------------------
+010300 EingabesaetzeVerteilen.
+010400     OPEN INPUT EingabeDatei
+010500     PERFORM EingabesatzEinlesenUndVerteilen
+010600         UNTIL KEINE-EINGABESAETZE-MEHR
+010700     CLOSE EingabeDatei.
+010800*
+010900*----------------------------------------------------------------
+011000 EingabesatzEinlesenUndVerteilen.
+011100*----------------------------------------------------------------
+011200     READ EingabeDatei
+011300         AT END
+011400             MOVE 'Y' TO Eingabedatei-Ende
+011500         NOT AT END
+011600             IF DH-IST-HEADER
+011700                 MOVE DateiSatz TO Vorsatz-Puffer
+011800             ELSE IF DT-IST-TRAILER
+011900                 MOVE DateiSatz TO Nachsatz-Puffer
+012000             ELSE
+012100                 MOVE DateiSatz TO Sortsatz
+012200                 RELEASE Sortsatz
+012300             END-IF
+012400     END-READ.
+012500*
+012600*----------------------------------------------------------------
+012700*    SCHREIBT DEN VORSATZ, DANN DIE VOM SORT-VERB SORTIERTEN     *
+012800*    DETAILSAETZE UND ZULETZT DEN NACHSATZ AUF DL100SRT.  ZAEHLT *
+012900*    NEBENBEI MIT, WIEVIELE DETAILSAETZE DEN VORLAUF DURCHLAUFEN *
+013000*    HABEN.                                                      *
+013100*----------------------------------------------------------------
+013200 SortierteSaetzeAusgeben.
+013300     OPEN OUTPUT SortierteDatei
+013400     MOVE Vorsatz-Puffer TO Sortierter-Satz
+013500     WRITE Sortierter-Satz
+013600     PERFORM SortsatzZurueckgeben
+013700         UNTIL KEINE-SORTIERTEN-SAETZE-MEHR
+013800     MOVE Nachsatz-Puffer TO Sortierter-Satz
+013900     WRITE Sortierter-Satz
+014000     CLOSE SortierteDatei.
+014100*
+014200*----------------------------------------------------------------
+014300 SortsatzZurueckgeben.
+014400*----------------------------------------------------------------
+014500     RETURN SortArbeitsdatei
+014600         AT END
+014700             MOVE 'Y' TO Sortierung-Ende
+014800         NOT AT END
+014900             ADD 1 TO Zaehler-Sortiert
+015000             WRITE Sortierter-Satz FROM Sortsatz
+015100     END-RETURN.
