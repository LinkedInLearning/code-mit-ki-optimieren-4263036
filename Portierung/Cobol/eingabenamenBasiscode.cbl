@@ -1,14 +1,353 @@
-       IDENTIFICATION DIVISION.
-
-       PROGRAM-ID. EINGABENAMEN.
-      
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NAME PIC X(5).
-
-       PROCEDURE DIVISION.
-           DISPLAY "Bitte geben Sie Ihren Namen an".
-           ACCEPT WS-NAME.
-           DISPLAY "Hallo ", WS-NAME.
-       STOP RUN.
-       END PROGRAM EINGABENAMEN.
+000100***************************************************************
+000200*                                                             *
+000300*    PROGRAM-ID.  EINGABENAMEN                                *
+000400*    AUTOR....... R. HELLWIG, ANWENDUNGSENTWICKLUNG BATCH     *
+000500*    INSTALLATION DL100 - TAGESVERARBEITUNG                   *
+000600*    GESCHRIEBEN.. 2026-08-09                                  *
+000700*    UEBERSETZT... 2026-08-09                                  *
+000800*                                                             *
+000900*    ZWECK:                                                    *
+001000*      OPERATOR-ANMELDUNG UND STEUERMENUE FUER DIE DL100-      *
+001100*      BATCHSUITE.  PRUEFT KENNUNG UND PIN GEGEN DIE GEPFLEGTE *
+001200*      OPERATORDATEI, SCHREIBT EINEN ZEITGESTEMPELTEN SATZ AUF *
+001300*      DAS SITZUNGSPROTOKOLL UND BIETET DEM OPERATOR ANSCHLIE- *
+001400*      SSEND EIN MENUE AN, UM DIE EINZELNEN SCHRITTE DES       *
+001500*      TAGESLAUFS (SORTIERUNG, VERARBEITUNG, KONTROLLBERICHT)  *
+001600*      EINZELN ODER ALS GANZEN LAUF IN DER RICHTIGEN           *
+001700*      REIHENFOLGE ANZUSTOSSEN.                                *
+001800*                                                             *
+001900*    AENDERUNGEN:                                              *
+002000*      2026-08-09 RH  ERSETZT DAS FRUEHERE PROGRAMM, DAS NUR   *
+002100*                     EINEN NAMEN AUF FUENF ZEICHEN ABSCHNITT  *
+002200*                     UND BEGRUESSTE, OHNE PRUEFUNG UND OHNE   *
+002300*                     PROTOKOLL                                *
+002400*      2026-08-09 RH  STEUERMENUE FUER DEN TAGESLAUF ERGAENZT, *
+002500*                     DAMIT DIE EINZELSCHRITTE NICHT MEHR VON  *
+002600*                     HAND UND IN BELIEBIGER REIHENFOLGE UEBER *
+002700*                     DIE KOMMANDOZEILE ANGESTOSSEN WERDEN     *
+002800*      2026-08-09 RH  MENUEPUNKT 4 RUFT JETZT DEN JCL-AEHN-   *
+002900*                     LICHEN ABLAUFPLAN DL100NACHTLAUF.SH AUF,*
+003000*                     STATT DIE DREI SCHRITTE UNGEPRUEFT      *
+003100*                     HINTEREINANDER ANZUSTOSSEN, DAMIT EIN   *
+003200*                     FEHLGESCHLAGENER SCHRITT DIE FOLGENDEN  *
+003300*                     NICHT MEHR STARTET                     *
+003350*      2026-08-09 RH  MENUEPUNKTE 5 (TAGESBERICHT) UND 6      *
+003360*                     (KONTOANFRAGE) ERGAENZT, DAMIT AUCH     *
+003370*                     DIESE NEUEN SCHRITTE VON HIER AUS UND   *
+003380*                     NICHT AN DER KOMMANDOZEILE GESTARTET    *
+003390*                     WERDEN                                 *
+003400*                                                             *
+003500***************************************************************
+003600 IDENTIFICATION DIVISION.
+003700 PROGRAM-ID. EINGABENAMEN.
+003800*
+003900 ENVIRONMENT DIVISION.
+004000 INPUT-OUTPUT SECTION.
+004100 FILE-CONTROL.
+004200*    DL100OPS - GEPFLEGTE OPERATORDATEI (KENNUNG/NAME/PIN).
+004300     SELECT OperatorDatei ASSIGN TO "DL100OPS"
+004400         ORGANIZATION IS LINE SEQUENTIAL.
+004500*
+004600*    DL100LOG - SITZUNGSPROTOKOLL, WIRD JE ANMELDUNG FORT-
+004700*    GESCHRIEBEN (OPEN EXTEND), NIE UEBERSCHRIEBEN.
+004800     SELECT SitzungsprotokollDatei ASSIGN TO "DL100LOG"
+004900         ORGANIZATION IS LINE SEQUENTIAL
+005000         FILE STATUS IS Protokolldatei-Status.
+005100*
+005200*    KONTROLLBERICHT.TXT - WIRD VON VERBESSERTESPROGRAMM
+005300*    GESCHRIEBEN, HIER NUR ZUM ANZEIGEN WIEDER GEOEFFNET.
+005400     SELECT KontrollberichtDatei ASSIGN TO "kontrollbericht.txt"
+005500         ORGANIZATION IS LINE SEQUENTIAL
+005600         FILE STATUS IS Kontrollbericht-Status.
+005700 DATA DIVISION.
+005800 FILE SECTION.
+005900 FD  OperatorDatei
+006000     RECORD CONTAINS 44 CHARACTERS.
+006100 01  Operatorsatz.
+006200     05  OP-KENNUNG                 PIC X(08).
+006300     05  OP-NAME                    PIC X(30).
+006400     05  OP-PIN                     PIC X(06).
+006500*
+006600 FD  SitzungsprotokollDatei
+006700     RECORD CONTAINS 80 CHARACTERS.
+006800 01  Protokoll-Zeile                PIC X(80).
+006900*
+007000 FD  KontrollberichtDatei
+007100     RECORD CONTAINS 80 CHARACTERS.
+007200 01  Kontrollbericht-Zeile          PIC X(80).
+007300*
+007400 WORKING-STORAGE SECTION.
+007500 01  Operator-Eingabe-Kennung   PIC X(08).
+007600 01  Operator-Eingabe-Pin       PIC X(06).
+007700 01  Operator-Name              PIC X(30) VALUE SPACES.
+007800*
+007900 01  Anmeldung-Schalter         PIC X VALUE 'N'.
+008000     88  ANMELDUNG-OK               VALUE 'J'.
+008100*
+008200 01  Operatordatei-Schalter     PIC X VALUE 'N'.
+008300     88  OPERATORDATEI-ENDE         VALUE 'Y'.
+008400*
+008500 01  Protokolldatei-Status      PIC X(02).
+008600     88  PROTOKOLLDATEI-GEFUNDEN    VALUE '00'.
+008700*
+008800 01  Kontrollbericht-Status     PIC X(02).
+008900     88  KONTROLLBERICHT-GEFUNDEN   VALUE '00'.
+009000*
+009100 01  Systemdatum                PIC 9(08).
+009200 01  Systemzeit                 PIC 9(08).
+009300*
+009400*----------------------------------------------------------------
+009500*    STEUERMENUE FUER DEN TAGESLAUF.  JEDER SCHRITT IST EIN
+009600*    EIGENSTAENDIG UEBERSETZTES PROGRAMM MIT EIGENEM STOP RUN;
+009700*    DIE SCHRITTE WERDEN DAHER NICHT PER COBOL-CALL, SONDERN ALS
+009800*    EIGENE PROZESSE UEBER CALL "SYSTEM" ANGESTOSSEN - GENAUSO,
+009900*    WIE ES DER SPAETERE JCL-AEHNLICHE ABLAUFPLAN (DL100 TAGES-
+010000*    LAUF) AUCH TUN WIRD.  DIE KOMMANDOS RUFEN DIE SCHRITTE UNTER
+010010*    IHREM DD-AEHNLICHEN PROGRAMMNAMEN AUF (DL100S01 USW.), NICHT
+010020*    UNTER IHREM PROGRAM-ID ODER QUELLDATEINAMEN - DIE QUELLEN
+010030*    SELBST HEISSEN DESHALB GENAUSO (DL100S01.CBL, DL100M01.CBL),
+010040*    DAMIT DER UEBERSETZUNGSSCHRITT OHNE UMBENENNEN DIE RICHTIGE
+010050*    AUSFUEHRBARE DATEI ABLIEFERT.
+010100*----------------------------------------------------------------
+010200 01  Menue-Auswahl              PIC X(01).
+010300     88  MENUE-SORTIERLAUF          VALUE '1'.
+010400     88  MENUE-VERARBEITUNGSLAUF    VALUE '2'.
+010500     88  MENUE-KONTROLLBERICHT      VALUE '3'.
+010600     88  MENUE-GESAMTLAUF           VALUE '4'.
+010650     88  MENUE-TAGESBERICHT         VALUE '5'.
+010660     88  MENUE-KONTOANFRAGE         VALUE '6'.
+010700     88  MENUE-ENDE                 VALUE '9'.
+010800     88  MENUE-GUELTIGE-AUSWAHL     VALUES '1' '2' '3' '4' '5' '6'
+010810                                          '9'.
+010900*
+011000 01  Menue-Schalter             PIC X VALUE 'N'.
+011100     88  MENUE-BEENDEN              VALUE 'Y'.
+011200*
+011300 01  Kommando-Sortierlauf       PIC X(60)
+011400     VALUE "dl100s01".
+011500 01  Kommando-Verarbeitungslauf PIC X(60)
+011600     VALUE "dl100m01".
+011700 01  Kommando-Gesamtlauf        PIC X(60)
+011800     VALUE "dl100nachtlauf.sh".
+011810 01  Kommando-Tagesbericht      PIC X(60)
+011820     VALUE "dl100r01".
+011830 01  Kommando-Kontoanfrage      PIC X(60)
+011840     VALUE "dl100a01".
+011900*
+012000 01  Kontrollbericht-Ende       PIC X VALUE 'N'.
+012100     88  KEIN-KONTROLLBERICHT-MEHR  VALUE 'Y'.
+012200*
+012300 PROCEDURE DIVISION.
+012400*----------------------------------------------------------------
+012500 Hauptprogramm.
+012600*----------------------------------------------------------------
+012700     PERFORM OperatorAnmeldung
+012800     IF ANMELDUNG-OK
+012900         DISPLAY "HALLO " OPERATOR-NAME
+013000         PERFORM Tageslaufmenue UNTIL MENUE-BEENDEN
+013100     ELSE
+013200         DISPLAY "ANMELDUNG FEHLGESCHLAGEN - ZUGRIFF VERWEIGERT"
+013300     END-IF
+013400     STOP RUN.
+013500*
+013600*----------------------------------------------------------------
+013700*    NIMMT KENNUNG UND PIN ENTGEGEN, PRUEFT SIE GEGEN DIE       *
+013800*    OPERATORDATEI UND SCHREIBT ANSCHLIESSEND DEN               *
+013900*    PROTOKOLLSATZ - UNABHAENGIG VOM ERGEBNIS.                  *
+014000*----------------------------------------------------------------
+014100 OperatorAnmeldung.
+014200     DISPLAY "BITTE OPERATOR-KENNUNG EINGEBEN"
+014300     ACCEPT Operator-Eingabe-Kennung
+014400     DISPLAY "BITTE PIN EINGEBEN"
+014500     ACCEPT Operator-Eingabe-Pin
+014600     PERFORM OperatorPruefen
+014700     PERFORM SitzungProtokollieren.
+014800*
+014900*----------------------------------------------------------------
+015000 OperatorPruefen.
+015100*----------------------------------------------------------------
+015200     MOVE 'N' TO Anmeldung-Schalter
+015300     MOVE 'N' TO Operatordatei-Schalter
+015400     OPEN INPUT OperatorDatei
+015500     PERFORM OperatorsatzPruefen
+015600         UNTIL ANMELDUNG-OK OR OPERATORDATEI-ENDE
+015700     CLOSE OperatorDatei.
+015800*
+015900*----------------------------------------------------------------
+016000 OperatorsatzPruefen.
+016100*----------------------------------------------------------------
+016200     READ OperatorDatei
+016300         AT END
+016400             MOVE 'Y' TO Operatordatei-Schalter
+016500         NOT AT END
+016600             IF OP-KENNUNG = Operator-Eingabe-Kennung
+016700                 AND OP-PIN = Operator-Eingabe-Pin
+016800                 SET ANMELDUNG-OK TO TRUE
+016900                 MOVE OP-NAME TO Operator-Name
+017000             END-IF
+017100     END-READ.
+017200*
+017300*----------------------------------------------------------------
+017400*    SCHREIBT EINEN ZEITGESTEMPELTEN ANMELDESATZ AUF DAS        *
+017500*    SITZUNGSPROTOKOLL - DIE REVISIONSSICHERE SPUR, WER WELCHEN *
+017600*    LAUF WANN ANGESTOSSEN (ODER VERSUCHT) HAT.                 *
+017700*----------------------------------------------------------------
+017800 SitzungProtokollieren.
+017900     ACCEPT Systemdatum FROM DATE YYYYMMDD
+018000     ACCEPT Systemzeit FROM TIME
+018100     MOVE SPACES TO Protokoll-Zeile
+018200     IF ANMELDUNG-OK
+018300         STRING Systemdatum " " Systemzeit " "
+018400             Operator-Eingabe-Kennung " ANMELDUNG OK "
+018500             Operator-Name DELIMITED BY SIZE
+018600             INTO Protokoll-Zeile
+018700     ELSE
+018800         STRING Systemdatum " " Systemzeit " "
+018900             Operator-Eingabe-Kennung " ANMELDUNG FEHLGESCHLAGEN"
+019000             DELIMITED BY SIZE
+019100             INTO Protokoll-Zeile
+019200     END-IF
+019300     OPEN EXTEND SitzungsprotokollDatei
+019400     IF NOT PROTOKOLLDATEI-GEFUNDEN
+019500         OPEN OUTPUT SitzungsprotokollDatei
+019600     END-IF
+019700     WRITE Protokoll-Zeile
+019800     CLOSE SitzungsprotokollDatei.
+019900*
+020000*----------------------------------------------------------------
+020100*    STEUERMENUE FUER DEN TAGESLAUF.  WIRD SOLANGE WIEDERHOLT,
+020200*    BIS DER OPERATOR MENUEPUNKT 9 (ENDE) WAEHLT.
+020300*----------------------------------------------------------------
+020400 Tageslaufmenue.
+020500     MOVE SPACES TO Menue-Auswahl
+020600     PERFORM MenueAnzeigen
+020700     PERFORM MenueAuswahlPruefen
+020800         UNTIL MENUE-GUELTIGE-AUSWAHL
+020900     PERFORM MenuepunktAusfuehren.
+021000*
+021100*----------------------------------------------------------------
+021200 MenueAnzeigen.
+021300*----------------------------------------------------------------
+021400     DISPLAY " "
+021500     DISPLAY "===== DL100 TAGESLAUF - STEUERMENUE ====="
+021600     DISPLAY "1  SORTIERLAUF STARTEN"
+021700     DISPLAY "2  VERARBEITUNGSLAUF STARTEN"
+021800     DISPLAY "3  KONTROLLBERICHT ANZEIGEN"
+021900     DISPLAY "4  GESAMTEN TAGESLAUF STARTEN (1, 2, 3)"
+021950     DISPLAY "5  TAGESBERICHT ERSTELLEN"
+021960     DISPLAY "6  KONTOANFRAGE STARTEN"
+022000     DISPLAY "9  ENDE"
+022100     DISPLAY "BITTE AUSWAHL EINGEBEN".
+022200*
+022300*----------------------------------------------------------------
+022400 MenueAuswahlPruefen.
+022500*----------------------------------------------------------------
+022600     ACCEPT Menue-Auswahl
+022700     IF NOT MENUE-GUELTIGE-AUSWAHL
+022800         DISPLAY "UNGUELTIGE AUSWAHL - BITTE WIEDERHOLEN"
+022900     END-IF.
+023000*
+023100*----------------------------------------------------------------
+023200*    FUEHRT DEN GEWAEHLTEN MENUEPUNKT AUS.  DIE BATCHSCHRITTE
+023300*    SELBST SIND EIGENSTAENDIGE, UNVERAENDERTE PROGRAMME MIT
+023400*    EIGENEM STOP RUN UND WERDEN DESHALB ALS EIGENE PROZESSE
+023500*    UEBER CALL "SYSTEM" AUFGERUFEN, NICHT PER COBOL-CALL.
+023600*----------------------------------------------------------------
+023700 MenuepunktAusfuehren.
+023800     IF MENUE-SORTIERLAUF
+023900         PERFORM SortierlaufStarten
+024000     ELSE
+024100     IF MENUE-VERARBEITUNGSLAUF
+024200         PERFORM VerarbeitungslaufStarten
+024300     ELSE
+024400     IF MENUE-KONTROLLBERICHT
+024500         PERFORM KontrollberichtAnzeigen
+024600     ELSE
+024700     IF MENUE-GESAMTLAUF
+024800         PERFORM GesamtlaufStarten
+024850     ELSE
+024860     IF MENUE-TAGESBERICHT
+024870         PERFORM TagesberichtStarten
+024880     ELSE
+024890     IF MENUE-KONTOANFRAGE
+024895         PERFORM KontoanfrageStarten
+024900     ELSE
+025000     IF MENUE-ENDE
+025100         MOVE 'Y' TO Menue-Schalter
+025200         DISPLAY "TAGESLAUFMENUE WIRD BEENDET"
+025300     END-IF END-IF END-IF END-IF END-IF END-IF END-IF.
+025400*
+025500*----------------------------------------------------------------
+025600 SortierlaufStarten.
+025700*----------------------------------------------------------------
+025800     DISPLAY "STARTE SORTIERLAUF..."
+025900     CALL "SYSTEM" USING Kommando-Sortierlauf
+026000     DISPLAY "SORTIERLAUF BEENDET".
+026100*
+026200*----------------------------------------------------------------
+026300*    STARTET DEN VOLLSTAENDIGEN, JCL-AEHNLICHEN ABLAUFPLAN
+026400*    (DL100NACHTLAUF.SH), STATT DIE DREI SCHRITTE EINZELN UND
+026500*    UNGEPRUEFT AUFZURUFEN - DER ABLAUFPLAN SELBST BRICHT BEI
+026600*    EINEM FEHLGESCHLAGENEN SCHRITT AB, STATT DEN NAECHSTEN
+026700*    SCHRITT MIT FEHLERHAFTEN DATEN ZU FUETTERN.
+026800*----------------------------------------------------------------
+026900 GesamtlaufStarten.
+027000     DISPLAY "STARTE GESAMTEN TAGESLAUF..."
+027100     CALL "SYSTEM" USING Kommando-Gesamtlauf
+027200     IF RETURN-CODE NOT = ZERO
+027300         DISPLAY "TAGESLAUF ABGEBROCHEN, CONDITION CODE "
+027400             RETURN-CODE
+027500     ELSE
+027600         DISPLAY "TAGESLAUF ERFOLGREICH BEENDET"
+027700     END-IF.
+027800*
+027900*----------------------------------------------------------------
+028000 VerarbeitungslaufStarten.
+028100*----------------------------------------------------------------
+028200     DISPLAY "STARTE VERARBEITUNGSLAUF..."
+028300     CALL "SYSTEM" USING Kommando-Verarbeitungslauf
+028400     DISPLAY "VERARBEITUNGSLAUF BEENDET".
+028410*
+028420*----------------------------------------------------------------
+028430*    ERSTELLT DEN PAGINIERTEN TAGESBERICHT (DL100R01) AUS DEM
+028440*    KONTOMASTER DES LAUFENDEN TAGES.
+028450*----------------------------------------------------------------
+028460 TagesberichtStarten.
+028470     DISPLAY "ERSTELLE TAGESBERICHT..."
+028480     CALL "SYSTEM" USING Kommando-Tagesbericht
+028490     DISPLAY "TAGESBERICHT ERSTELLT".
+028500*
+028510*----------------------------------------------------------------
+028520*    STARTET DIE INTERAKTIVE KONTOANFRAGE (DL100A01) GEGEN DEN
+028530*    KONTOMASTER DES LAUFENDEN TAGES.
+028540*----------------------------------------------------------------
+028550 KontoanfrageStarten.
+028560     CALL "SYSTEM" USING Kommando-Kontoanfrage.
+028570*
+028600*----------------------------------------------------------------
+028700*    LIEST DEN VON VERBESSERTESPROGRAMM GESCHRIEBENEN
+028800*    KONTROLLBERICHT UND GIBT IHN ZEILE FUER ZEILE AM BILDSCHIRM
+028900*    AUS, DAMIT DER OPERATOR IHN NICHT ERST IM EDITOR OEFFNEN
+029000*    MUSS.
+029100*----------------------------------------------------------------
+029200 KontrollberichtAnzeigen.
+029300     MOVE 'N' TO Kontrollbericht-Ende
+029400     OPEN INPUT KontrollberichtDatei
+029500     IF NOT KONTROLLBERICHT-GEFUNDEN
+029600         DISPLAY "KEIN KONTROLLBERICHT VORHANDEN - BITTE ZUERST "
+029700             "DEN VERARBEITUNGSLAUF STARTEN"
+029800     ELSE
+029900         PERFORM KontrollberichtZeileAnzeigen
+030000             UNTIL KEIN-KONTROLLBERICHT-MEHR
+030100     END-IF
+030200     CLOSE KontrollberichtDatei.
+030300*
+030400*----------------------------------------------------------------
+030500 KontrollberichtZeileAnzeigen.
+030600*----------------------------------------------------------------
+030700     READ KontrollberichtDatei
+030800         AT END
+030900             MOVE 'Y' TO Kontrollbericht-Ende
+031000         NOT AT END
+031100             DISPLAY Kontrollbericht-Zeile
+031200     END-READ.
