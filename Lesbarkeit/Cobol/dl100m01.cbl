@@ -0,0 +1,658 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PROGRAM-ID.  VERBESSERTESPROGRAMM                        *
+000400*    AUTOR....... R. HELLWIG, ANWENDUNGSENTWICKLUNG BATCH     *
+000500*    INSTALLATION DL100 - TAGESVERARBEITUNG                   *
+000600*    GESCHRIEBEN.. 2026-08-09                                  *
+000700*    UEBERSETZT... 2026-08-09                                  *
+000800*                                                             *
+000900*    ZWECK:                                                    *
+001000*      LIEST DIE TAEGLICHE TRANSAKTIONSDATEI (EINGABEDATEI),   *
+001100*      VALIDIERT JEDEN SATZ GEGEN DAS DATEISATZ-LAYOUT UND     *
+001200*      ZEIGT DIE GUELTIGEN SAETZE AN.  SAETZE, DIE DIE         *
+001300*      PRUEFUNG NICHT BESTEHEN, WERDEN MIT GRUND AUF DIE       *
+001400*      ABWEISUNGSDATEI GESCHRIEBEN UND MITGEZAEHLT.  DIE DATEI *
+001500*      TRAEGT EINEN VORSATZ UND EINEN NACHSATZ MIT KONTROLL-   *
+001600*      SUMMEN (SATZANZAHL, BETRAGSSUMME); NACH DEM NACHSATZ    *
+001700*      WIRD GEGEN DIE TATSAECHLICH GELESENEN SAETZE ABGEGLICHEN*
+001800*      UND BEI ABWEICHUNG DER RETURN-CODE AUF 16 GESETZT.      *
+001900*      STIMMT DER ABGLEICH, WIRD DIE TAGESEINGABE ANSCHLIESSEND*
+002000*      NACH LAUFDATUM ARCHIVIERT, DAMIT SIE NICHT VERSEHENTLICH*
+002100*      EIN ZWEITES MAL VERARBEITET WERDEN KANN.                *
+002200*                                                             *
+002300*    AENDERUNGEN:                                              *
+002400*      2026-08-09 RH  DATEISATZ-COPYBOOK EINGEBUNDEN STATT    *
+002500*                     EINES EINZIGEN X(80)-FELDES              *
+002600*      2026-08-09 RH  SATZPRUEFUNG UND ABWEISUNGSDATEI         *
+002700*                     ERGAENZT                                 *
+002800*      2026-08-09 RH  KONTROLLBERICHT ZUM LAUFENDE ERGAENZT    *
+002900*      2026-08-09 RH  PRUEFPUNKT/RESTART-LOGIK ERGAENZT        *
+003000*      2026-08-09 RH  DD-NAME DL100EIN STATT FEST VERDRAHTETEM *
+003100*                     "input.txt" EINGEFUEHRT                  *
+003200*      2026-08-09 RH  VORSATZ/NACHSATZ MIT KONTROLLSUMMEN UND  *
+003300*                     ABGLEICHPRUEFUNG ERGAENZT                *
+003400*      2026-08-09 RH  TAGESEINGABE WIRD NACH ERFOLGREICHEM     *
+003500*                     ABGLEICH AUTOMATISCH NACH LAUFDATUM       *
+003600*                     ARCHIVIERT                                *
+003650*      2026-08-09 RH  KONTOMASTER (DL100MST) ERGAENZT: JEDER   *
+003660*                     GEPRUEFTE SATZ WIRD JETZT AUCH INDEXIERT  *
+003670*                     NACH KONTONUMMER FESTGEHALTEN, DAMIT      *
+003680*                     DL100A01 UND DL100R01 OHNE VOLLEN LAUF     *
+003690*                     NACHSCHLAGEN KOENNEN                       *
+003691*      2026-08-09 RH  QUELLDATEI NACH DL100M01.CBL UMBENANNT,   *
+003692*                     DAMIT DER UEBERSETZUNGSSCHRITT DIE        *
+003693*                     AUSFUEHRBARE DATEI GLEICH UNTER DEM IN    *
+003694*                     DL100NACHTLAUF.SH UND EINGABENAMEN        *
+003695*                     ERWARTETEN NAMEN DL100M01 ABLIEFERT,      *
+003696*                     OHNE DASS JEMAND SIE VON HAND UMBENENNEN  *
+003697*                     MUSS                                    *
+003700*                                                             *
+003800***************************************************************
+003900 IDENTIFICATION DIVISION.
+004000 PROGRAM-ID. VerbessertesProgramm.
+004100*
+004200 ENVIRONMENT DIVISION.
+004300 INPUT-OUTPUT SECTION.
+004400 FILE-CONTROL.
+004500*    DL100EIN WIRKT WIE EIN DD-NAME: DER LAUFZEITTREIBER LOEST
+004600*    IHN UEBER DIE UMGEBUNGSVARIABLE DD_DL100EIN (ODER
+004700*    dd_DL100EIN BZW. DL100EIN) AUF DIE TATSAECHLICHE
+004800*    TAGESDATEI AUF, Z.B. DD_DL100EIN=input-20260809.txt, OHNE
+004900*    DASS DAS PROGRAMM NEU UEBERSETZT WERDEN MUSS.
+005000     SELECT EingabeDatei ASSIGN TO "DL100EIN"
+005100         ORGANIZATION IS LINE SEQUENTIAL
+005110         FILE STATUS IS Eingabedatei-Status.
+005200*
+005300     SELECT AbweisungsDatei ASSIGN TO "abweisung.txt"
+005400         ORGANIZATION IS LINE SEQUENTIAL.
+005500*
+005600     SELECT KontrollberichtDatei ASSIGN TO "kontrollbericht.txt"
+005700         ORGANIZATION IS LINE SEQUENTIAL.
+005750*    ZUSAETZLICH ZUM STATISCHEN NAMEN (VON EINGABENAMEN ZUM
+005760*    ANZEIGEN WIEDER GEOEFFNET) WIRD DERSELBE BERICHT JE LAUF
+005770*    AUCH NACH LAUFDATUM BENANNT GESCHRIEBEN, DAMIT DER NAECHSTE
+005780*    LAUF DEN VORIGEN KONTROLLBERICHT NICHT UEBERSCHREIBT UND
+005790*    EIN RUN-UEBER-RUN-VERGLEICH UEBERHAUPT MOEGLICH BLEIBT.  DER
+005791*    DATEINAME WIRD ERST ZUR LAUFZEIT UEBER KONTROLLBERICHT-
+005792*    ARCHIV-PFAD ERMITTELT, DESHALB ASSIGN AUF EINEN DATENNAMEN
+005793*    STATT AUF EIN LITERAL.
+005800     SELECT KontrollberichtArchivDatei
+005810         ASSIGN TO Kontrollbericht-Archiv-Pfad
+005820         ORGANIZATION IS LINE SEQUENTIAL.
+005830*
+005900     SELECT PruefpunktDatei ASSIGN TO "pruefpunkt.txt"
+006000         ORGANIZATION IS LINE SEQUENTIAL
+006100         FILE STATUS IS Pruefpunkt-Status.
+006150*
+006160*    DL100MST - KONTOMASTERDATEI, INDEXIERT NACH KONTONUMMER.
+006170*    HAELT JE KONTO DEN STAND DER LETZTEN IM TAGESLAUF GEPRUEFTEN
+006180*    TRANSAKTION, DAMIT EINZELKONTEN OHNE DEN NAECHSTEN
+006190*    TAGESLAUF ABZUWARTEN NACHGESCHLAGEN WERDEN KOENNEN (SIEHE
+006195*    DL100A01 UND DL100R01).
+006196     SELECT KontomasterDatei ASSIGN TO "DL100MST"
+006197         ORGANIZATION IS INDEXED
+006198         ACCESS MODE IS DYNAMIC
+006199         RECORD KEY IS KM-KONTONUMMER.
+006201*
+006300 DATA DIVISION.
+006400 FILE SECTION.
+006500 FD  EingabeDatei
+006600     RECORD CONTAINS 80 CHARACTERS.
+006700 COPY DATEISATZ.
+006800*
+006900 FD  AbweisungsDatei
+007000     RECORD CONTAINS 84 CHARACTERS.
+007100 01  Abweisungssatz.
+007200     05  AW-GRUND-CODE              PIC X(04).
+007300     05  AW-SATZINHALT              PIC X(80).
+007400*
+007500 FD  KontrollberichtDatei
+007600     RECORD CONTAINS 80 CHARACTERS.
+007700 01  Kontrollbericht-Zeile          PIC X(80).
+007750*
+007760 FD  KontrollberichtArchivDatei
+007770     RECORD CONTAINS 80 CHARACTERS.
+007780 01  Kontrollbericht-Archiv-Zeile   PIC X(80).
+007800*
+007900 FD  PruefpunktDatei
+008000     RECORD CONTAINS 47 CHARACTERS.
+008050*    HAELT NICHT NUR DIE GELESENE SATZANZAHL, SONDERN DEN
+008060*    VOLLSTAENDIGEN ZAEHLERSTAND ZUM ZEITPUNKT DES PRUEFPUNKTS,
+008070*    DAMIT EIN WIEDERANLAUF DIE KONTROLLSUMMEN DER BEREITS VOR
+008080*    DEM ABBRUCH VERARBEITETEN SAETZE NICHT VERLIERT (SONST
+008090*    SCHLAEGT DER ABGLEICH GEGEN DEN NACHSATZ NACH JEDEM
+008095*    WIEDERANLAUF FEHL).
+008100 01  Pruefpunktsatz.
+008110     05  PP-SATZANZAHL              PIC 9(07).
+008120     05  PP-ANZAHL-AKZEPTIERT       PIC 9(07).
+008130     05  PP-ANZAHL-ABGEWIESEN       PIC 9(07).
+008140     05  PP-BETRAGSSUMME            PIC S9(11)V99.
+008150     05  PP-BETRAGSSUMME-GELESEN    PIC S9(11)V99.
+008200*
+008210 FD  KontomasterDatei
+008215     RECORD CONTAINS 80 CHARACTERS.
+008220 COPY KONTOMASTER.
+008230*
+008300 WORKING-STORAGE SECTION.
+008400 01  DateiEnde PIC X VALUE 'N'.
+008500     88  ES-GIBT-KEINE-SAETZE-MEHR VALUE 'Y'.
+008600*
+008700 01  Satzpruefungs-Schalter PIC X VALUE 'J'.
+008800     88  SATZ-IST-GUELTIG VALUE 'J'.
+008900     88  SATZ-IST-UNGUELTIG VALUE 'N'.
+009000*
+009100 01  Abweisungsgrund PIC X(04) VALUE SPACES.
+009200*
+009300 01  Zaehler-Gelesen             PIC S9(07) COMP VALUE ZERO.
+009400 01  Zaehler-Akzeptiert          PIC S9(07) COMP VALUE ZERO.
+009500 01  Zaehler-Abgewiesen          PIC S9(07) COMP VALUE ZERO.
+009600 01  Bericht-Anzahl-Edit         PIC ZZZZZZ9.
+009700 01  Bericht-Betrag-Edit         PIC ---,---,---,--9.99.
+009800*
+009900*    KONTROLLSUMMEN AUS VORSATZ UND NACHSATZ DER EINGABEDATEI,
+010000*    UND DIE WAEHREND DES LAUFS TATSAECHLICH ANGETROFFENEN
+010100*    GEGENWERTE, FUER DEN ABGLEICH AM LAUFENDE.  DER NACHSATZ
+010110*    FUEHRT DIE SUMME UEBER ALLE GESCHRIEBENEN DETAILSAETZE, NICHT
+010120*    NUR DIE SPAETER AKZEPTIERTEN - DESHALB WIRD GEGEN ZAEHLER-
+010130*    BETRAGSSUMME-GELESEN ABGEGLICHEN (JEDER GELESENE SATZ MIT
+010140*    NUMERISCHEM BETRAG, UNABHAENGIG VOM PRUEFERGEBNIS), WAEHREND
+010150*    ZAEHLER-BETRAGSSUMME (NUR AKZEPTIERTE SAETZE) WEITER FUER
+010160*    KONTROLLBERICHT UND KONTOMASTER GILT.
+010200 01  Header-Laufdatum            PIC 9(08) VALUE ZERO.
+010300 01  Header-Satzanzahl           PIC 9(07) VALUE ZERO.
+010400 01  Trailer-Satzanzahl          PIC 9(07) VALUE ZERO.
+010500 01  Trailer-Betragssumme        PIC S9(11)V99 VALUE ZERO.
+010600 01  Zaehler-Betragssumme        PIC S9(11)V99 VALUE ZERO.
+010610 01  Zaehler-Betragssumme-Gelesen PIC S9(11)V99 VALUE ZERO.
+010700*
+010800 01  Vorsatz-Schalter            PIC X VALUE 'N'.
+010900     88  VORSATZ-ERHALTEN            VALUE 'J'.
+011000*
+011100 01  Nachsatz-Schalter           PIC X VALUE 'N'.
+011200     88  NACHSATZ-ERHALTEN           VALUE 'J'.
+011300*
+011400 01  Abgleich-Schalter           PIC X VALUE 'J'.
+011500     88  ABGLEICH-OK                 VALUE 'J'.
+011600     88  ABGLEICH-FEHLER             VALUE 'N'.
+011700*
+011750 01  Eingabedatei-Status         PIC X(02).
+011760     88  EINGABEDATEI-GEOEFFNET      VALUE '00'.
+011770*
+011800 01  Pruefpunkt-Status           PIC X(02).
+011900     88  PRUEFPUNKTDATEI-GEFUNDEN VALUE '00'.
+012000 01  Pruefpunkt-Intervall        PIC S9(07) COMP VALUE 100.
+012100 01  Letzter-Pruefpunkt          PIC S9(07) COMP VALUE ZERO.
+012200 01  Pruefpunkt-Quotient         PIC S9(07) COMP VALUE ZERO.
+012300 01  Pruefpunkt-Rest             PIC S9(07) COMP VALUE ZERO.
+012400*
+012500*    ARCHIVIERUNG DER TAGESEINGABE NACH ERFOLGREICHEM ABGLEICH:
+012600*    DER TATSAECHLICH AUFGELOESTE DATEINAME (SIEHE DD_DL100EIN
+012700*    OBEN) WIRD ERMITTELT UND AUF EINEN NACH LAUFDATUM BENANNTEN
+012800*    ARCHIVNAMEN UMBENANNT, DAMIT DERSELBE DD-NAME NICHT VER-
+012900*    SEHENTLICH EIN ZWEITES MAL VERARBEITET WERDEN KANN UND EINE
+013000*    WIEDERAUFFINDBARE HISTORIE JE VERARBEITUNGSTAG ENTSTEHT.
+013100 01  Eingabedatei-Pfad           PIC X(60) VALUE SPACES.
+013200 01  Archiv-Pfad                 PIC X(80) VALUE SPACES.
+013300 01  Archivierung-RC             PIC 9(09) COMP-5 VALUE ZERO.
+013310*
+013320*    NACH LAUFDATUM BENANNTE ZWEITSCHRIFT DES KONTROLLBERICHTS,
+013330*    SIEHE KONTROLLBERICHTSCHREIBEN.
+013340 01  Kontrollbericht-Archiv-Pfad PIC X(80) VALUE SPACES.
+013400*
+013410*    KONTOMASTERDATEI: JEDER GEPRUEFTE SATZ (AKZEPTIERT ODER
+013420*    ABGEWIESEN) WIRD UNTER SEINER KONTONUMMER FESTGEHALTEN UND
+013430*    ZUR VORHANDENEN ANZAHL/SUMME DES KONTOS ADDIERT (READ, DANN
+013440*    REWRITE; BEIM ERSTEN AUFTRETEN EINES KONTOS WRITE), DAMIT
+013450*    DER MASTER SOWOHL DEN LETZTEN STAND ALS AUCH DIE UEBER DEN
+013460*    TAG KUMULIERTE SUMME JE KONTO ZEIGT.
+013500*
+013501*    ABWEISUNGSDATEI: WIE KONTOMASTERDATEI DARF SIE BEI EINEM
+013502*    WIEDERANLAUF NICHT EINFACH NEU AUFGESETZT WERDEN, SONST
+013503*    GEHEN DIE ABWEISUNGSZEILEN DER SAETZE 1..LETZTER-PRUEFPUNKT
+013504*    AUS DEM ABGEBROCHENEN LAUF VERLOREN, OBWOHL ZAEHLER-
+013505*    ABGEWIESEN (AUS PRUEFPUNKTLESEN WIEDERHERGESTELLT) WEITER
+013506*    DEN VOLLEN TAGESWERT MELDET.  DESHALB WIRD SIE NUR BEIM
+013507*    ALLERERSTEN LAUF (KEIN VORHERIGER PRUEFPUNKT) OUTPUT
+013508*    GEOEFFNET, SONST EXTEND.
+013509*
+013510 PROCEDURE DIVISION.
+013600*----------------------------------------------------------------
+013700 Hauptprogramm.
+013800*----------------------------------------------------------------
+013900     OPEN INPUT EingabeDatei
+013910     IF NOT EINGABEDATEI-GEOEFFNET
+013920         DISPLAY "DL100 FEHLER - EINGABEDATEI NICHT GEFUNDEN "
+013930             "ODER NICHT LESBAR (DD_DL100EIN), FILE STATUS "
+013940             Eingabedatei-Status " - LAUF ABGEBROCHEN"
+013950         MOVE 16 TO RETURN-CODE
+013960         STOP RUN
+013970     END-IF
+014000     PERFORM PruefpunktLesen
+014010     IF Letzter-Pruefpunkt = ZERO
+014020         OPEN OUTPUT AbweisungsDatei
+014030     ELSE
+014040         OPEN EXTEND AbweisungsDatei
+014050     END-IF
+014100     PERFORM VorsatzLesenUndPruefen
+014160     IF Letzter-Pruefpunkt = ZERO
+014170         OPEN OUTPUT KontomasterDatei
+014180         CLOSE KontomasterDatei
+014190     END-IF
+014195     OPEN I-O KontomasterDatei
+014196     PERFORM KontomasterLaufsatzSchreiben
+014300     PERFORM PruefpunktSatzUeberspringen
+014400         UNTIL ES-GIBT-KEINE-SAETZE-MEHR
+014500             OR Zaehler-Gelesen NOT LESS THAN Letzter-Pruefpunkt
+014600     PERFORM DateiVerarbeiten
+014700         UNTIL ES-GIBT-KEINE-SAETZE-MEHR OR NACHSATZ-ERHALTEN
+014800     CLOSE EingabeDatei
+014900     CLOSE AbweisungsDatei
+014950     CLOSE KontomasterDatei
+015000     PERFORM AbgleichPruefen
+015100     IF ABGLEICH-OK
+015200         PERFORM EingabedateiArchivieren
+015300     END-IF
+015400     PERFORM PruefpunktZuruecksetzen
+015500     PERFORM KontrollberichtSchreiben
+015600     STOP RUN.
+015700*
+015800*----------------------------------------------------------------
+015900 DateiVerarbeiten.
+016000*----------------------------------------------------------------
+016100     READ EingabeDatei
+016200         AT END
+016300             MOVE 'Y' TO DateiEnde
+016400         NOT AT END
+016500             IF DT-IST-TRAILER
+016600                 PERFORM NachsatzUebernehmen
+016700             ELSE
+016800             ADD 1 TO Zaehler-Gelesen
+016900             PERFORM SatzPruefen
+016910             IF DS-BETRAG IS NUMERIC
+016920                 ADD DS-BETRAG TO Zaehler-Betragssumme-Gelesen
+016930             END-IF
+017000             IF SATZ-IST-GUELTIG
+017100                 ADD 1 TO Zaehler-Akzeptiert
+017200                 ADD DS-BETRAG TO Zaehler-Betragssumme
+017300                 DISPLAY "TRANSAKTION: " DS-TRANSAKTIONSCODE
+017400                     " KONTO: " DS-KONTONUMMER
+017500                     " BETRAG: " DS-BETRAG
+017600                     " DATUM: " DS-BUCHUNGSDATUM
+017700             ELSE
+017800                 ADD 1 TO Zaehler-Abgewiesen
+017900                 PERFORM AbweisungSchreiben
+018000             END-IF
+018050             PERFORM KontomasterFortschreiben
+018100             DIVIDE Zaehler-Gelesen BY Pruefpunkt-Intervall
+018200                 GIVING Pruefpunkt-Quotient
+018300                 REMAINDER Pruefpunkt-Rest
+018400             IF Pruefpunkt-Rest = ZERO
+018500                 PERFORM PruefpunktSchreiben
+018600             END-IF
+018700             END-IF
+018800     END-READ.
+018900*
+019000*----------------------------------------------------------------
+019100*    PRUEFT DEN GELESENEN SATZ AUF PLAUSIBILITAET.  EIN SATZ    *
+019200*    GILT ALS UNGUELTIG, SOBALD EINES DER FELDER NICHT DER      *
+019300*    ERWARTETEN FORM ENTSPRICHT.  DER GRUND WIRD IN            *
+019400*    ABWEISUNGSGRUND FESTGEHALTEN.                              *
+019500*----------------------------------------------------------------
+019600 SatzPruefen.
+019700     SET SATZ-IST-GUELTIG TO TRUE
+019800     MOVE SPACES TO Abweisungsgrund
+019900     IF DS-KONTONUMMER IS NOT NUMERIC
+020000         SET SATZ-IST-UNGUELTIG TO TRUE
+020100         MOVE "0010" TO Abweisungsgrund
+020200     ELSE IF DS-BETRAG IS NOT NUMERIC
+020300         SET SATZ-IST-UNGUELTIG TO TRUE
+020400         MOVE "0020" TO Abweisungsgrund
+020500     ELSE IF DS-BUCHUNGSDATUM IS NOT NUMERIC
+020600         SET SATZ-IST-UNGUELTIG TO TRUE
+020700         MOVE "0030" TO Abweisungsgrund
+020800     ELSE IF DS-TRANSAKTIONSCODE IS NOT NUMERIC
+020900         SET SATZ-IST-UNGUELTIG TO TRUE
+021000         MOVE "0040" TO Abweisungsgrund
+021100     END-IF.
+021200*
+021300*----------------------------------------------------------------
+021400 AbweisungSchreiben.
+021500*----------------------------------------------------------------
+021600     MOVE Abweisungsgrund TO AW-GRUND-CODE
+021700     MOVE DateiSatz TO AW-SATZINHALT
+021800     WRITE Abweisungssatz.
+021900*
+021910*----------------------------------------------------------------
+021920*    HAELT DEN STAND DER GERADE GEPRUEFTEN TRANSAKTION IM        *
+021930*    KONTOMASTER FEST.  TRITT DAS KONTO HEUTE ERSTMALIG AUF      *
+021940*    (INVALID KEY BEIM LESEN), WIRD EIN NEUER MASTERSATZ MIT     *
+021950*    ANZAHL 1 UND DER TRANSAKTIONSSUMME ANGELEGT; SONST WERDEN   *
+021960*    ANZAHL UND SUMME ZUM VORHANDENEN MASTERSATZ ADDIERT, DAMIT  *
+021970*    DIE GESAMTSUMME IM TAGESBERICHT AUCH BEI MEHREREN           *
+021975*    TRANSAKTIONEN PRO KONTO MIT DER BETRAGSSUMME AUS DEM        *
+021976*    KONTROLLBERICHT UEBEREINSTIMMT.  STATUS UND ABWEISUNGSGRUND *
+021977*    SPIEGELN IMMER DIE ZULETZT GEPRUEFTE TRANSAKTION.            *
+021980*----------------------------------------------------------------
+021990 KontomasterFortschreiben.
+022000     MOVE DS-KONTONUMMER TO KM-KONTONUMMER
+022001     READ KontomasterDatei
+022002         INVALID KEY
+022003             MOVE ZERO TO KM-ANZAHL-TRANSAKTIONEN
+022004             MOVE ZERO TO KM-BETRAGSSUMME
+022005     END-READ
+022006     ADD 1 TO KM-ANZAHL-TRANSAKTIONEN
+022007     MOVE DS-TRANSAKTIONSCODE TO KM-LETZTER-TRANSAKTIONSCODE
+022008     MOVE DS-BUCHUNGSDATUM    TO KM-LETZTE-BUCHUNG
+022009     IF SATZ-IST-GUELTIG
+022010         ADD DS-BETRAG TO KM-BETRAGSSUMME
+022011         SET KM-IST-AKZEPTIERT TO TRUE
+022012         MOVE SPACES TO KM-LETZTER-ABWEISUNGSGRUND
+022013     ELSE
+022014         SET KM-IST-ABGEWIESEN TO TRUE
+022015         MOVE Abweisungsgrund TO KM-LETZTER-ABWEISUNGSGRUND
+022016     END-IF
+022017     WRITE KONTOMASTERSATZ
+022018         INVALID KEY
+022019             REWRITE KONTOMASTERSATZ
+022020     END-WRITE.
+022021*
+022022*----------------------------------------------------------------
+022023*    LEGT EINMAL JE LAUF DEN LAUFSATZ AN (ODER SCHREIBT IHN BEI   *
+022024*    EINEM WIEDERANLAUF FORT) - DEN EINZIGEN MASTERSATZ UNTER DEM *
+022025*    ALS KONTONUMMER NIE VERGEBENEN SCHLUESSEL 9999999999 - DAMIT *
+022026*    DL100R01 UND DL100A01 DAS TATSAECHLICHE LAUFDATUM UND NICHT  *
+022027*    DAS SYSTEMDATUM ANZEIGEN KOENNEN.                            *
+022028*----------------------------------------------------------------
+022029 KontomasterLaufsatzSchreiben.
+022030     MOVE 9999999999 TO KL-KONTONUMMER
+022031     MOVE Header-Laufdatum TO KL-LAUFDATUM
+022032     WRITE KONTOMASTERSATZ
+022033         INVALID KEY
+022034             REWRITE KONTOMASTERSATZ
+022035     END-WRITE.
+022036*
+022037*----------------------------------------------------------------
+022100*    LIEST DEN ERSTEN SATZ DER EINGABEDATEI, DER IMMER DER       *
+022200*    VORSATZ SEIN MUSS, UND UEBERNIMMT LAUFDATUM UND ERWARTETE   *
+022300*    SATZANZAHL FUER DEN SPAETEREN ABGLEICH.  FEHLT DER VORSATZ  *
+022400*    ODER IST ER NICHT ALS SOLCHER GEKENNZEICHNET, GILT DIE      *
+022500*    DATEI ALS BESCHAEDIGT UND DER LAUF WIRD MIT RETURN-CODE 16  *
+022600*    BEENDET.                                                    *
+022700*----------------------------------------------------------------
+022800 VorsatzLesenUndPruefen.
+022900     READ EingabeDatei
+023000         AT END
+023100             MOVE 'Y' TO DateiEnde
+023200         NOT AT END
+023300             IF DH-IST-HEADER
+023400                 SET VORSATZ-ERHALTEN TO TRUE
+023500                 MOVE DH-LAUFDATUM TO Header-Laufdatum
+023600                 MOVE DH-SATZANZAHL TO Header-Satzanzahl
+023700             END-IF
+023800     END-READ
+023900     IF NOT VORSATZ-ERHALTEN
+024000         DISPLAY "DL100 FEHLER - EINGABEDATEI OHNE GUELTIGEN "
+024100             "VORSATZ - LAUF WIRD ABGEBROCHEN"
+024200         MOVE 16 TO RETURN-CODE
+024300         CLOSE EingabeDatei
+024400         CLOSE AbweisungsDatei
+024500         STOP RUN
+024600     END-IF.
+024700*
+024800*----------------------------------------------------------------
+024900*    UEBERNIMMT DIE KONTROLLSUMMEN AUS DEM NACHSATZ, SOBALD ER   *
+025000*    IM EINGABESTROM ANGETROFFEN WIRD.  DAMIT ENDET DIE          *
+025100*    EINZELSATZVERARBEITUNG, OHNE AUF DAS PHYSISCHE DATEIENDE    *
+025200*    WARTEN ZU MUESSEN.                                          *
+025300*----------------------------------------------------------------
+025400 NachsatzUebernehmen.
+025500     SET NACHSATZ-ERHALTEN TO TRUE
+025600     MOVE DT-SATZANZAHL TO Trailer-Satzanzahl
+025700     MOVE DT-BETRAGSSUMME TO Trailer-Betragssumme.
+025800*
+025900*----------------------------------------------------------------
+026000*    GLEICHT DIE WAEHREND DES LAUFS TATSAECHLICH GEZAEHLTEN      *
+026100*    SAETZE UND DIE SUMME DER GELESENEN BETRAEGE (ZAEHLER-       *
+026150*    BETRAGSSUMME-GELESEN - ALLE DETAILSAETZE MIT NUMERISCHEM    *
+026160*    BETRAG, AUCH ABGEWIESENE) GEGEN DIE KONTROLLSUMMEN AUS      *
+026170*    VORSATZ UND NACHSATZ AB.  EIN ABGEWIESENER SATZ DARF DEN    *
+026180*    ABGLEICH NICHT ZUM SCHEITERN BRINGEN, SOLANGE SEIN BETRAG   *
+026190*    SELBST NUMERISCH WAR - SONST WUERDE JEDE NORMALE            *
+026195*    ABWEISUNG (Z.B. WEGEN UNGUELTIGER KONTONUMMER) DEN SONST    *
+026196*    EINWANDFREIEN LAUF FAELSCHLICH AUF RETURN-CODE 16 SETZEN.   *
+026300*    BEI JEDER ABWEICHUNG WIRD DER RETURN-CODE AUF 16 GESETZT,   *
+026400*    DAMIT EIN NACHGELAGERTER BATCHSCHRITT DEN LAUF NICHT ALS    *
+026500*    ERFOLGREICH ANSIEHT.                                       *
+026600*----------------------------------------------------------------
+026700 AbgleichPruefen.
+026800     SET ABGLEICH-OK TO TRUE
+026900     IF NOT NACHSATZ-ERHALTEN
+027000         SET ABGLEICH-FEHLER TO TRUE
+027100         DISPLAY "DL100 ABGLEICHFEHLER - KEIN NACHSATZ ERHALTEN"
+027200     ELSE
+027300         IF Header-Satzanzahl NOT = Trailer-Satzanzahl
+027400             SET ABGLEICH-FEHLER TO TRUE
+027500             DISPLAY "DL100 ABGLEICHFEHLER - VORSATZ UND "
+027600                 "NACHSATZ NENNEN UNTERSCHIEDLICHE SATZANZAHL"
+027700         END-IF
+027800         IF Zaehler-Gelesen NOT = Trailer-Satzanzahl
+027900             SET ABGLEICH-FEHLER TO TRUE
+028000             DISPLAY "DL100 ABGLEICHFEHLER - GELESENE SATZANZAHL "
+028100                 "WEICHT VOM NACHSATZ AB"
+028200         END-IF
+028300         IF Zaehler-Betragssumme-Gelesen NOT =
+028350             Trailer-Betragssumme
+028400             SET ABGLEICH-FEHLER TO TRUE
+028500             DISPLAY "DL100 ABGLEICHFEHLER - BETRAGSSUMME WEICHT "
+028600                 "VOM NACHSATZ AB"
+028700         END-IF
+028800     END-IF
+028900     IF ABGLEICH-FEHLER
+029000         MOVE 16 TO RETURN-CODE
+029100     END-IF.
+029200*
+029300*----------------------------------------------------------------
+029400*    ERMITTELT DEN DATEINAMEN, DER FUER DIE ARCHIVIERUNG         *
+029500*    UMBENANNT WERDEN SOLL.  PRIMAER UEBER DIE UMGEBUNGSVARIABLE *
+029600*    DD_DL100ARC (ODER dd_DL100ARC BZW. DL100ARC) - DIESE WIRD   *
+029610*    VOM NAECHTLICHEN SCHRITTAUFRUF GESETZT, WENN DD_DL100EIN    *
+029620*    SELBST SCHON AUF EINE ZWISCHENDATEI (Z.B. DIE SORTIERTE     *
+029630*    DATEI DES SORTIERLAUFS) UMGELEITET IST UND DESHALB NICHT    *
+029640*    DIE ECHTE TAGESEINGABE NENNT.  IST KEINE DER DL100ARC-       *
+029650*    VARIANTEN GESETZT (STANDALONE-LAUF OHNE VORGESCHALTETEN     *
+029660*    SORTIERLAUF), WIRD WIE BISHER AUF DIE DD_DL100EIN-KETTE      *
+029700*    ZURUECKGEGRIFFEN (DD_DL100EIN, DANN dd_DL100EIN, DANN DIE    *
+029800*    UMGEBUNGSVARIABLE DL100EIN, SONST DER DD-NAME SELBST).       *
+029900*----------------------------------------------------------------
+030000 EingabedateiPfadErmitteln.
+030010     ACCEPT Eingabedatei-Pfad FROM ENVIRONMENT "DD_DL100ARC"
+030020     IF Eingabedatei-Pfad = SPACES
+030030         ACCEPT Eingabedatei-Pfad FROM ENVIRONMENT "dd_DL100ARC"
+030040     END-IF
+030050     IF Eingabedatei-Pfad = SPACES
+030060         ACCEPT Eingabedatei-Pfad FROM ENVIRONMENT "DL100ARC"
+030070     END-IF
+030100     IF Eingabedatei-Pfad = SPACES
+030110         ACCEPT Eingabedatei-Pfad FROM ENVIRONMENT "DD_DL100EIN"
+030120     END-IF
+030200     IF Eingabedatei-Pfad = SPACES
+030300         ACCEPT Eingabedatei-Pfad FROM ENVIRONMENT "dd_DL100EIN"
+030400     END-IF
+030500     IF Eingabedatei-Pfad = SPACES
+030600         ACCEPT Eingabedatei-Pfad FROM ENVIRONMENT "DL100EIN"
+030700     END-IF
+030800     IF Eingabedatei-Pfad = SPACES
+030900         MOVE "DL100EIN" TO Eingabedatei-Pfad
+031000     END-IF.
+031100*
+031200*----------------------------------------------------------------
+031300*    BENENNT DIE VERARBEITETE TAGESEINGABE NACH LAUFDATUM UM,    *
+031400*    DAMIT DERSELBE DD-NAME NICHT VERSEHENTLICH KEIN ZWEITES MAL *
+031500*    VERARBEITET WIRD UND EINE WIEDERAUFFINDBARE HISTORIE JE     *
+031600*    VERARBEITUNGSTAG ENTSTEHT.  WIRD NUR NACH ERFOLGREICHEM     *
+031700*    ABGLEICH AUFGERUFEN; SCHLAEGT DIE UMBENENNUNG SELBST FEHL,  *
+031800*    WIRD DIES NUR GEMELDET, OHNE DEN SONST ERFOLGREICHEN LAUF   *
+031900*    NACHTRAEGLICH ALS FEHLGESCHLAGEN ZU KENNZEICHNEN.           *
+032000*----------------------------------------------------------------
+032100 EingabedateiArchivieren.
+032200     PERFORM EingabedateiPfadErmitteln
+032300     MOVE SPACES TO Archiv-Pfad
+032400     STRING Eingabedatei-Pfad DELIMITED BY SPACE
+032500         ".ARCH." DELIMITED BY SIZE
+032600         Header-Laufdatum DELIMITED BY SIZE
+032700         INTO Archiv-Pfad
+032800     CALL "CBL_RENAME_FILE" USING Eingabedatei-Pfad Archiv-Pfad
+032900         RETURNING Archivierung-RC
+033000     IF Archivierung-RC NOT = ZERO
+033100         DISPLAY "DL100 WARNUNG - TAGESEINGABE KONNTE NICHT NACH "
+033200             Archiv-Pfad " ARCHIVIERT WERDEN"
+033300     END-IF.
+033400*
+033500*----------------------------------------------------------------
+033600*    SCHREIBT DEN ABSCHLUSS-KONTROLLBERICHT MIT DEN ZAEHLERN    *
+033700*    DES LAUFS.  DIENT DEM OPERATOR ALS BELEG, DASS DER LAUF    *
+033800*    VOLLSTAENDIG UND NACHVOLLZIEHBAR VERARBEITET WURDE.  JEDE  *
+033810*    ZEILE WIRD UEBER KONTROLLBERICHTZEILESCHREIBEN SOWOHL AUF  *
+033820*    DEN STATISCHEN NAMEN (VON EINGABENAMEN ANGEZEIGT) ALS AUCH *
+033830*    AUF DIE NACH LAUFDATUM BENANNTE ZWEITSCHRIFT GESCHRIEBEN,  *
+033840*    DAMIT DER BERICHT DES VORIGEN LAUFS NICHT VERLOREN GEHT.   *
+033900*----------------------------------------------------------------
+034000 KontrollberichtSchreiben.
+034010     MOVE SPACES TO Kontrollbericht-Archiv-Pfad
+034020     STRING "kontrollbericht.txt.ARCH." DELIMITED BY SIZE
+034030         Header-Laufdatum DELIMITED BY SIZE
+034040         INTO Kontrollbericht-Archiv-Pfad
+034100     OPEN OUTPUT KontrollberichtDatei
+034110     OPEN OUTPUT KontrollberichtArchivDatei
+034200     MOVE SPACES TO Kontrollbericht-Zeile
+034300     STRING "DL100 KONTROLLBERICHT" DELIMITED BY SIZE
+034400         INTO Kontrollbericht-Zeile
+034500     PERFORM KontrollberichtZeileSchreiben
+034600*
+034700     MOVE Zaehler-Gelesen TO Bericht-Anzahl-Edit
+034800     MOVE SPACES TO Kontrollbericht-Zeile
+034900     STRING "SAETZE GELESEN     : " DELIMITED BY SIZE
+035000         Bericht-Anzahl-Edit DELIMITED BY SIZE
+035100         INTO Kontrollbericht-Zeile
+035200     PERFORM KontrollberichtZeileSchreiben
+035300*
+035400     MOVE Zaehler-Akzeptiert TO Bericht-Anzahl-Edit
+035500     MOVE SPACES TO Kontrollbericht-Zeile
+035600     STRING "SAETZE AKZEPTIERT  : " DELIMITED BY SIZE
+035700         Bericht-Anzahl-Edit DELIMITED BY SIZE
+035800         INTO Kontrollbericht-Zeile
+035900     PERFORM KontrollberichtZeileSchreiben
+036000*
+036100     MOVE Zaehler-Abgewiesen TO Bericht-Anzahl-Edit
+036200     MOVE SPACES TO Kontrollbericht-Zeile
+036300     STRING "SAETZE ABGEWIESEN  : " DELIMITED BY SIZE
+036400         Bericht-Anzahl-Edit DELIMITED BY SIZE
+036500         INTO Kontrollbericht-Zeile
+036600     PERFORM KontrollberichtZeileSchreiben
+036700*
+036800     MOVE Zaehler-Betragssumme TO Bericht-Betrag-Edit
+036900     MOVE SPACES TO Kontrollbericht-Zeile
+037000     STRING "BETRAGSSUMME       : " DELIMITED BY SIZE
+037100         Bericht-Betrag-Edit DELIMITED BY SIZE
+037200         INTO Kontrollbericht-Zeile
+037300     PERFORM KontrollberichtZeileSchreiben
+037400*
+037500     MOVE SPACES TO Kontrollbericht-Zeile
+037600     IF ABGLEICH-OK
+037700         STRING "ABGLEICH VORSATZ/NACHSATZ: OK" DELIMITED BY SIZE
+037800             INTO Kontrollbericht-Zeile
+037900     ELSE
+038000         STRING "ABGLEICH VORSATZ/NACHSATZ: FEHLER" DELIMITED
+038100             BY SIZE INTO Kontrollbericht-Zeile
+038200     END-IF
+038300     PERFORM KontrollberichtZeileSchreiben
+038400*
+038410     CLOSE KontrollberichtDatei
+038420     CLOSE KontrollberichtArchivDatei.
+038430*
+038440*----------------------------------------------------------------
+038450*    SCHREIBT EINE EINZELNE KONTROLLBERICHT-ZEILE AUF BEIDE      *
+038460*    DATEIEN (STATISCHER NAME UND LAUFDATUM-ZWEITSCHRIFT).      *
+038470*----------------------------------------------------------------
+038480 KontrollberichtZeileSchreiben.
+038490     WRITE Kontrollbericht-Zeile
+038500     MOVE Kontrollbericht-Zeile TO Kontrollbericht-Archiv-Zeile
+038510     WRITE Kontrollbericht-Archiv-Zeile.
+038600*
+038700*----------------------------------------------------------------
+038800*    LIEST DEN LETZTEN PRUEFPUNKT AUS EINEM VORHERGEHENDEN,     *
+038900*    ABGEBROCHENEN LAUF.  EXISTIERT KEINE PRUEFPUNKTDATEI,      *
+039000*    WIRD BEI SATZ EINS BEGONNEN WIE BISHER.  DIE ZAEHLER FUER   *
+039010*    AKZEPTIERT/ABGEWIESEN/BETRAGSSUMME(-GELESEN) WERDEN HIER    *
+039020*    DEN STAND DES LETZTEN PRUEFPUNKTS GESETZT, DAMIT SIE NACH   *
+039030*    DEM UEBERSPRINGEN DER BEREITS VERARBEITETEN SAETZE (SIEHE   *
+039040*    PRUEFPUNKTSATZUEBERSPRINGEN) WIEDER DEN VOLLSTAENDIGEN      *
+039050*    STAND HABEN - SONST SCHLAEGT DER ABGLEICH GEGEN DEN         *
+039060*    NACHSATZ (ABGLEICHPRUEFEN) NACH JEDEM WIEDERANLAUF FEHL.    *
+039070*    ZAEHLER-GELESEN SELBST BLEIBT BEI NULL, DAMIT DAS           *
+039080*    UEBERSPRINGEN UNTEN DIE RICHTIGE ANZAHL SAETZE TATSAECHLICH *
+039090*    EINLIEST (DIE LINE-SEQUENTIAL-DATEI KANN NICHT DIREKT AUF   *
+039095*    EINEN SATZ POSITIONIERT WERDEN).                           *
+039100*----------------------------------------------------------------
+039200 PruefpunktLesen.
+039300     MOVE ZERO TO Letzter-Pruefpunkt
+039400     OPEN INPUT PruefpunktDatei
+039500     IF PRUEFPUNKTDATEI-GEFUNDEN
+039600         READ PruefpunktDatei
+039610         MOVE PP-SATZANZAHL TO Letzter-Pruefpunkt
+039620         MOVE PP-ANZAHL-AKZEPTIERT TO Zaehler-Akzeptiert
+039630         MOVE PP-ANZAHL-ABGEWIESEN TO Zaehler-Abgewiesen
+039640         MOVE PP-BETRAGSSUMME TO Zaehler-Betragssumme
+039650         MOVE PP-BETRAGSSUMME-GELESEN TO
+039660             Zaehler-Betragssumme-Gelesen
+039800         CLOSE PruefpunktDatei
+039900     END-IF.
+040000*
+040100*----------------------------------------------------------------
+040200*    UEBERSPRINGT EINEN BEREITS IM VORLAUF VERARBEITETEN SATZ,  *
+040300*    OHNE IHN ERNEUT ZU PRUEFEN ODER ANZUZEIGEN.  WIRD SO OFT   *
+040400*    AUFGERUFEN, BIS DER STAND DES LETZTEN PRUEFPUNKTS ERREICHT *
+040500*    IST.  DIE UEBRIGEN ZAEHLER WURDEN BEREITS VON              *
+040550*    PRUEFPUNKTLESEN AUF DEN STAND DIESES PRUEFPUNKTS GESETZT,   *
+040560*    EBENSO DER KONTOMASTER (DER BEIM WIEDERANLAUF NICHT NEU     *
+040570*    AUFGEBAUT WIRD, SIEHE HAUPTPROGRAMM) - DAHER GENUEGT ES     *
+040580*    HIER, NUR ZAEHLER-GELESEN FORTZUSCHREIBEN.                  *
+040600*----------------------------------------------------------------
+040700 PruefpunktSatzUeberspringen.
+040800     READ EingabeDatei
+040900         AT END
+041000             MOVE 'Y' TO DateiEnde
+041100         NOT AT END
+041200             ADD 1 TO Zaehler-Gelesen
+041300     END-READ.
+041400*
+041500*----------------------------------------------------------------
+041600*    SCHREIBT DEN AKTUELLEN ZAEHLERSTAND ALS NEUEN PRUEFPUNKT,   *
+041700*    DAMIT EIN SPAETERER ABBRUCH NICHT DEN GESAMTEN LAUF         *
+041800*    ZUNICHTE MACHT.                                            *
+041900*----------------------------------------------------------------
+042000 PruefpunktSchreiben.
+042100     MOVE Zaehler-Gelesen TO PP-SATZANZAHL
+042110     MOVE Zaehler-Akzeptiert TO PP-ANZAHL-AKZEPTIERT
+042120     MOVE Zaehler-Abgewiesen TO PP-ANZAHL-ABGEWIESEN
+042130     MOVE Zaehler-Betragssumme TO PP-BETRAGSSUMME
+042140     MOVE Zaehler-Betragssumme-Gelesen TO
+042150         PP-BETRAGSSUMME-GELESEN
+042200     OPEN OUTPUT PruefpunktDatei
+042300     WRITE Pruefpunktsatz
+042400     CLOSE PruefpunktDatei.
+042500*
+042600*----------------------------------------------------------------
+042700*    SETZT DEN PRUEFPUNKT NACH EINEM VOLLSTAENDIG DURCHGELAUFENEN
+042800*    JOB WIEDER AUF NULL ZURUECK, DAMIT DER NAECHSTE LAUF WIEDER *
+042900*    BEI SATZ EINS BEGINNT.                                     *
+043000*----------------------------------------------------------------
+043100 PruefpunktZuruecksetzen.
+043200     MOVE ZERO TO PP-SATZANZAHL
+043210     MOVE ZERO TO PP-ANZAHL-AKZEPTIERT
+043220     MOVE ZERO TO PP-ANZAHL-ABGEWIESEN
+043230     MOVE ZERO TO PP-BETRAGSSUMME
+043240     MOVE ZERO TO PP-BETRAGSSUMME-GELESEN
+043300     OPEN OUTPUT PruefpunktDatei
+043400     WRITE Pruefpunktsatz
+043500     CLOSE PruefpunktDatei.
