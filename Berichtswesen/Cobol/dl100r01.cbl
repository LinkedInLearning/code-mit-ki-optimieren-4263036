@@ -0,0 +1,229 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PROGRAM-ID.  TAGESBERICHT                                *
+000400*    AUTOR....... R. HELLWIG, ANWENDUNGSENTWICKLUNG BATCH     *
+000500*    INSTALLATION DL100 - TAGESVERARBEITUNG                   *
+000600*    GESCHRIEBEN.. 2026-08-09                                  *
+000700*    UEBERSETZT... 2026-08-09                                  *
+000800*                                                             *
+000900*    ZWECK:                                                    *
+001000*      LIEST DEN KONTOMASTER (DL100MST), DER VON               *
+001100*      VERBESSERTESPROGRAMM JE TAGESLAUF NEU AUFGEBAUT WIRD,    *
+001200*      IN AUFSTEIGENDER KONTONUMMER UND SCHREIBT DARAUS EINEN   *
+001300*      GEDRUCKTEN BERICHT MIT SEITENKOPF (LAUFDATUM, SEITEN-    *
+001400*      NUMMER), FESTEM SEITENUMBRUCH UND EINER GESAMTSUMMENZEILE*
+001500*      AM ENDE - STATT DER BLOSSEN BILDSCHIRMAUSGABE AUS        *
+001600*      DATEIVERARBEITEN, DIE SICH NICHT ABLEGEN UND WEITERGEBEN *
+001700*      LAESST.  DAS LAUFDATUM WIRD NICHT VOM SYSTEM ERFRAGT,    *
+001710*      SONDERN AUS DEM LAUFSATZ DES KONTOMASTERS SELBST (SIEHE  *
+001720*      KONTOMASTER.CPY), DAMIT EIN NACHTRAEGLICH NACHGEHOLTER   *
+001730*      LAUF DAS TATSAECHLICH VERARBEITETE DATUM ZEIGT UND NICHT *
+001740*      DAS SYSTEMDATUM DES BERICHTSLAUFS.                       *
+001800*                                                             *
+001900*    AENDERUNGEN:                                              *
+002000*      2026-08-09 RH  ERSTFASSUNG                              *
+002050*      2026-08-09 RH  SEITENKOPF WIRD JETZT VOR DER ERSTEN      *
+002060*                     KONTOZEILE GESCHRIEBEN (SEITENZEILEN-     *
+002070*                     ZAEHLER WURDE BISHER MIT NULL VORBESETZT, *
+002080*                     SO DASS SEITE 1 OHNE KOPF BLIEB); LAUF-    *
+002090*                     DATUM KOMMT JETZT AUS DEM KONTOMASTER-     *
+002100*                     LAUFSATZ STATT VOM SYSTEMDATUM; GESAMT-    *
+002110*                     SUMME ZAEHLT JETZT DIE KUMULATIVE          *
+002120*                     KM-BETRAGSSUMME JE KONTO, DAMIT SIE AUCH   *
+002130*                     BEI MEHREREN TRANSAKTIONEN PRO KONTO MIT   *
+002140*                     DER BETRAGSSUMME AUS DEM KONTROLLBERICHT   *
+002150*                     UEBEREINSTIMMT                            *
+002200*                                                             *
+002300***************************************************************
+002400 IDENTIFICATION DIVISION.
+002500 PROGRAM-ID. TAGESBERICHT.
+002600*
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000*    DL100MST - KONTOMASTER, VON VERBESSERTESPROGRAMM JE
+003100*    TAGESLAUF NEU AUFGEBAUT (SIEHE DATEISATZ-VERARBEITUNG DORT).
+003200*    DER BERICHT LIEST DEN LAUFSATZ (SCHLUESSEL 9999999999)
+003300*    WAHLFREI, UM DAS LAUFDATUM ZU ERMITTELN, UND ANSCHLIESSEND
+003400*    ALLE KONTEN SEQUENTIELL IN KONTONUMMERNFOLGE - DAHER
+003500*    ACCESS MODE DYNAMIC.
+003600     SELECT KontomasterDatei ASSIGN TO "DL100MST"
+003700         ORGANIZATION IS INDEXED
+003800         ACCESS MODE IS DYNAMIC
+003900         RECORD KEY IS KM-KONTONUMMER.
+004000*
+004100*    DL100BER - GEDRUCKTER TAGESBERICHT.
+004200     SELECT BerichtsDatei ASSIGN TO "DL100BER"
+004300         ORGANIZATION IS LINE SEQUENTIAL.
+004400*
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  KontomasterDatei
+004750     RECORD CONTAINS 80 CHARACTERS.
+004800 COPY KONTOMASTER.
+004900*
+005000 FD  BerichtsDatei
+005100     RECORD CONTAINS 80 CHARACTERS.
+005200 01  Berichts-Zeile                 PIC X(80).
+005300*
+005400 WORKING-STORAGE SECTION.
+005500 01  Master-Schalter             PIC X VALUE 'N'.
+005600     88  KEINE-KONTEN-MEHR           VALUE 'Y'.
+005700*
+005800*    FESTER SEITENUMBRUCH: NACH SEITEN-MAX-ZEILEN KONTOZEILEN
+005900*    WIRD EIN NEUER SEITENKOPF GESCHRIEBEN.  ZU BEGINN WIRD DER
+005910*    ZAEHLER AUF SEITEN-MAX-ZEILEN VORBESETZT, DAMIT AUCH DIE
+005920*    ERSTE SEITE IHREN KOPF BEKOMMT.
+006000 01  Seiten-Max-Zeilen           PIC S9(04) COMP VALUE 20.
+006100 01  Seitenzeilen-Zaehler        PIC S9(04) COMP VALUE ZERO.
+006200 01  Seiten-Nummer               PIC S9(05) COMP VALUE ZERO.
+006300 01  Seiten-Nummer-Edit          PIC ZZZZ9.
+006400*
+006500 01  Laufdatum                  PIC 9(08) VALUE ZERO.
+006600*
+006700 01  Gesamt-Anzahl               PIC S9(07) COMP VALUE ZERO.
+006800 01  Gesamt-Anzahl-Edit          PIC ZZZZZZ9.
+006900 01  Gesamt-Betrag               PIC S9(11)V99 VALUE ZERO.
+007000 01  Gesamt-Betrag-Edit          PIC ---,---,---,--9.99.
+007100*
+007200 01  Konto-Edit                  PIC Z(09)9.
+007250 01  Anzahl-Trx-Edit             PIC ZZZZ9.
+007300 01  Betrag-Edit                 PIC ---,---,--9.99.
+007400 01  Status-Text                 PIC X(12).
+007500*
+007600 PROCEDURE DIVISION.
+007700*----------------------------------------------------------------
+007800 Hauptprogramm.
+007900*----------------------------------------------------------------
+008000     OPEN INPUT KontomasterDatei
+008100     OPEN OUTPUT BerichtsDatei
+008200     PERFORM LaufdatumErmitteln
+008210     MOVE Seiten-Max-Zeilen TO Seitenzeilen-Zaehler
+008220     PERFORM DetailbereichPositionieren
+008300     PERFORM KontomastersatzLesen
+008400     PERFORM KontomastersatzVerarbeiten
+008500         UNTIL KEINE-KONTEN-MEHR
+008600     PERFORM GesamtsummeSchreiben
+008700     CLOSE KontomasterDatei
+008800     CLOSE BerichtsDatei
+008900     STOP RUN.
+009000*
+009100*----------------------------------------------------------------
+009110*    LIEST DEN LAUFSATZ (SCHLUESSEL 9999999999) WAHLFREI, UM     *
+009120*    DAS LAUFDATUM DES TAGESLAUFS ZU ERMITTELN, DER DIESEN       *
+009130*    KONTOMASTER AUFGEBAUT HAT.  FEHLT DER LAUFSATZ (ALTER       *
+009140*    MASTER OHNE LAUFSATZ, ODER LEERER MASTER), WIRD ERSATZWEISE *
+009150*    DAS SYSTEMDATUM VERWENDET UND EINE WARNUNG AUSGEGEBEN.      *
+009160*----------------------------------------------------------------
+009200 LaufdatumErmitteln.
+009300     MOVE 9999999999 TO KM-KONTONUMMER
+009400     READ KontomasterDatei
+009500         INVALID KEY
+009600             DISPLAY "DL100 WARNUNG - KEIN LAUFSATZ IM "
+009700                 "KONTOMASTER GEFUNDEN, VERWENDE SYSTEMDATUM"
+009800             ACCEPT Laufdatum FROM DATE YYYYMMDD
+009900         NOT INVALID KEY
+010000             MOVE KL-LAUFDATUM TO Laufdatum
+010100     END-READ.
+010200*
+010300*----------------------------------------------------------------
+010310*    POSITIONIERT DIE DATEI AUF DEN ERSTEN SATZ IN AUFSTEIGENDER *
+010320*    KONTONUMMERNFOLGE, DAMIT DIE NACHFOLGENDEN READ NEXT DEN     *
+010330*    GESAMTEN MASTER VON VORN DURCHLAUFEN (DER WAHLFREIE ZUGRIFF  *
+010340*    AUF DEN LAUFSATZ OBEN HAT DIE LESEPOSITION VERAENDERT).      *
+010350*----------------------------------------------------------------
+010400 DetailbereichPositionieren.
+010500     MOVE ZERO TO KM-KONTONUMMER
+010600     START KontomasterDatei KEY IS NOT LESS THAN KM-KONTONUMMER
+010700         INVALID KEY
+010800             MOVE 'Y' TO Master-Schalter
+010900     END-START.
+011000*
+011100*----------------------------------------------------------------
+011200 KontomastersatzLesen.
+011300*----------------------------------------------------------------
+011400     READ KontomasterDatei NEXT RECORD
+011500         AT END
+011600             MOVE 'Y' TO Master-Schalter
+011700     END-READ.
+011800*
+011900*----------------------------------------------------------------
+012000*    SCHREIBT EINEN NEUEN SEITENKOPF, SOBALD DIE AKTUELLE SEITE   *
+012100*    VOLL IST (ODER NOCH KEINE SEITE BEGONNEN WURDE), UND DANN    *
+012200*    DIE KONTOZEILE SELBST.  DER LAUFSATZ SELBST (SCHLUESSEL      *
+012300*    9999999999) IST KEIN ECHTES KONTO UND WIRD UEBERSPRUNGEN.    *
+012400*----------------------------------------------------------------
+012500 KontomastersatzVerarbeiten.
+012600     IF KL-IST-LAUFSATZ
+012700         CONTINUE
+012800     ELSE
+012900         IF Seitenzeilen-Zaehler NOT LESS THAN Seiten-Max-Zeilen
+013000             PERFORM SeitenkopfSchreiben
+013100         END-IF
+013200         PERFORM KontozeileSchreiben
+013300         ADD 1 TO Gesamt-Anzahl
+013400         ADD KM-BETRAGSSUMME TO Gesamt-Betrag
+013500     END-IF
+013600     PERFORM KontomastersatzLesen.
+013700*
+013800*----------------------------------------------------------------
+013900 SeitenkopfSchreiben.
+014000*----------------------------------------------------------------
+014100     ADD 1 TO Seiten-Nummer
+014200     MOVE Seiten-Nummer TO Seiten-Nummer-Edit
+014300     MOVE ZERO TO Seitenzeilen-Zaehler
+014400     MOVE SPACES TO Berichts-Zeile
+014500     IF Seiten-Nummer NOT = 1
+014600         WRITE Berichts-Zeile
+014700     END-IF
+014800     MOVE SPACES TO Berichts-Zeile
+014900     STRING "DL100 TAGESBERICHT - KONTOSTAND  LAUFDATUM: "
+015000         Laufdatum "  SEITE: " Seiten-Nummer-Edit
+015100         DELIMITED BY SIZE INTO Berichts-Zeile
+015200     WRITE Berichts-Zeile
+015300     MOVE SPACES TO Berichts-Zeile
+015400     STRING "KONTONUMMER  ANZ TRX  BETRAGSSUMME    LETZTE "
+015500         "BUCHUNG  STATUS" DELIMITED BY SIZE INTO Berichts-Zeile
+015600     WRITE Berichts-Zeile
+015700     MOVE SPACES TO Berichts-Zeile
+015800     STRING "-----------  -------  --------------  -------"
+015900         "------  ------------" DELIMITED BY SIZE
+016000         INTO Berichts-Zeile
+016100     WRITE Berichts-Zeile.
+016200*
+016300*----------------------------------------------------------------
+016400 KontozeileSchreiben.
+016500*----------------------------------------------------------------
+016600     MOVE KM-KONTONUMMER TO Konto-Edit
+016700     MOVE KM-ANZAHL-TRANSAKTIONEN TO Anzahl-Trx-Edit
+016800     MOVE KM-BETRAGSSUMME TO Betrag-Edit
+016900     IF KM-IST-AKZEPTIERT
+017000         MOVE "AKZEPTIERT" TO Status-Text
+017100     ELSE
+017200         MOVE "ABGEWIESEN" TO Status-Text
+017300     END-IF
+017400     MOVE SPACES TO Berichts-Zeile
+017500     STRING Konto-Edit "  " Anzahl-Trx-Edit "  "
+017600         Betrag-Edit "  " KM-LETZTE-BUCHUNG "    "
+017700         Status-Text DELIMITED BY SIZE INTO Berichts-Zeile
+017800     WRITE Berichts-Zeile
+017900     ADD 1 TO Seitenzeilen-Zaehler.
+018000*
+018100*----------------------------------------------------------------
+018200*    SCHREIBT DIE GESAMTSUMMENZEILE AM ENDE DES BERICHTS - UEBER  *
+018300*    ALLE GELESENEN KONTEN UND UEBER DIE JE KONTO KUMULIERTE      *
+018400*    BETRAGSSUMME DER AKZEPTIERTEN TRANSAKTIONEN.                 *
+018500*----------------------------------------------------------------
+018600 GesamtsummeSchreiben.
+018700     MOVE Gesamt-Anzahl TO Gesamt-Anzahl-Edit
+018800     MOVE Gesamt-Betrag TO Gesamt-Betrag-Edit
+018900     MOVE SPACES TO Berichts-Zeile
+019000     WRITE Berichts-Zeile
+019100     MOVE SPACES TO Berichts-Zeile
+019200     STRING "GESAMTZAHL KONTEN: " Gesamt-Anzahl-Edit
+019300         DELIMITED BY SIZE INTO Berichts-Zeile
+019400     WRITE Berichts-Zeile
+019500     MOVE SPACES TO Berichts-Zeile
+019600     STRING "GESAMTSUMME AKZEPTIERTER BETRAEGE: "
+019700         Gesamt-Betrag-Edit DELIMITED BY SIZE INTO Berichts-Zeile
+019800     WRITE Berichts-Zeile.
