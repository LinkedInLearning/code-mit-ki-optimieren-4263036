@@ -0,0 +1,114 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PROGRAM-ID.  KONTOANFRAGE                                *
+000400*    AUTOR....... R. HELLWIG, ANWENDUNGSENTWICKLUNG BATCH     *
+000500*    INSTALLATION DL100 - TAGESVERARBEITUNG                   *
+000600*    GESCHRIEBEN.. 2026-08-09                                  *
+000700*    UEBERSETZT... 2026-08-09                                  *
+000800*                                                             *
+000900*    ZWECK:                                                    *
+001000*      KLEINE INTERAKTIVE ABFRAGE FUER DIE FLOOR: NIMMT EINE    *
+001100*      KONTONUMMER ENTGEGEN UND LIEST DEN KONTOMASTER (DL100MST,*
+001200*      VON VERBESSERTESPROGRAMM JE TAGESLAUF GEFUEHRT) DIREKT   *
+001300*      UEBER DEN SCHLUESSEL, UM ZU ZEIGEN, WAS MIT DIESEM KONTO *
+001400*      HEUTE PASSIERT IST - OHNE AUF DEN NAECHSTEN TAGESLAUF    *
+001500*      WARTEN ODER IHN WIEDERHOLEN ZU MUESSEN.  ZEIGT ANZAHL    *
+001510*      UND SUMME DER HEUTIGEN TRANSAKTIONEN SOWIE DEN STAND DER *
+001520*      LETZTEN GEPRUEFTEN TRANSAKTION.  KANN MEHRFACH           *
+001600*      HINTEREINANDER ABGEFRAGT WERDEN, BIS DER OPERATOR MIT    *
+001700*      "ENDE" ABBRICHT.                                        *
+001800*                                                             *
+001900*    AENDERUNGEN:                                              *
+002000*      2026-08-09 RH  ERSTFASSUNG                              *
+002050*      2026-08-09 RH  AUF KUMULATIVE KONTOMASTER-FELDER         *
+002060*                     (ANZAHL/SUMME) UMGESTELLT                 *
+002100*                                                             *
+002200***************************************************************
+002300 IDENTIFICATION DIVISION.
+002400 PROGRAM-ID. KONTOANFRAGE.
+002500*
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900*    DL100MST - KONTOMASTER, VON VERBESSERTESPROGRAMM JE
+003000*    TAGESLAUF NEU AUFGEBAUT.  HIER NUR LESEND UND WAHLFREI
+003100*    (RANDOM) UEBER DIE KONTONUMMER ZUGEGRIFFEN.
+003200     SELECT KontomasterDatei ASSIGN TO "DL100MST"
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS RANDOM
+003500         RECORD KEY IS KM-KONTONUMMER.
+003700*
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  KontomasterDatei
+004050     RECORD CONTAINS 80 CHARACTERS.
+004100 COPY KONTOMASTER.
+004200*
+004300 WORKING-STORAGE SECTION.
+004800 01  Anfrage-Eingabe             PIC X(10) VALUE SPACES.
+004900     88  ANFRAGE-ENDE                VALUE "ENDE".
+005000*
+005100 01  Anfrage-Schalter            PIC X VALUE 'N'.
+005200     88  ANFRAGE-BEENDEN             VALUE 'Y'.
+005300*
+005350 01  Anzahl-Edit                 PIC ZZZZ9.
+005400 01  Betrag-Edit                 PIC ---,---,--9.99.
+005500*
+005600 PROCEDURE DIVISION.
+005700*----------------------------------------------------------------
+005800 Hauptprogramm.
+005900*----------------------------------------------------------------
+006000     OPEN INPUT KontomasterDatei
+006100     DISPLAY "===== DL100 KONTOANFRAGE ====="
+006200     PERFORM AnfrageBearbeiten UNTIL ANFRAGE-BEENDEN
+006300     CLOSE KontomasterDatei
+006400     STOP RUN.
+006500*
+006600*----------------------------------------------------------------
+006700*    NIMMT EINE KONTONUMMER (ODER "ENDE") ENTGEGEN UND STOESST    *
+006800*    DIE KEYED-READ UND ANZEIGE AN, SOLANGE DER OPERATOR NICHT   *
+006900*    ABBRICHT.                                                  *
+007000*----------------------------------------------------------------
+007100 AnfrageBearbeiten.
+007200     DISPLAY "KONTONUMMER EINGEBEN (ODER 'ENDE'): "
+007300     ACCEPT Anfrage-Eingabe
+007400     IF ANFRAGE-ENDE
+007500         MOVE 'Y' TO Anfrage-Schalter
+007600     ELSE
+007700         PERFORM KontoNachschlagen
+007800     END-IF.
+007900*
+008000*----------------------------------------------------------------
+008100 KontoNachschlagen.
+008200*----------------------------------------------------------------
+008300     MOVE ZERO TO KM-KONTONUMMER
+008400     MOVE Anfrage-Eingabe TO KM-KONTONUMMER
+008500     READ KontomasterDatei
+008600         INVALID KEY
+008700             DISPLAY "KEIN SATZ ZU KONTO " Anfrage-Eingabe
+008800                 " IM HEUTIGEN LAUF GEFUNDEN"
+008900         NOT INVALID KEY
+009000             IF KL-IST-LAUFSATZ
+009010                 DISPLAY "KEIN SATZ ZU KONTO " Anfrage-Eingabe
+009020                     " IM HEUTIGEN LAUF GEFUNDEN"
+009030             ELSE
+009040                 PERFORM KontosatzAnzeigen
+009050             END-IF
+009100     END-READ.
+009200*
+009300*----------------------------------------------------------------
+009400 KontosatzAnzeigen.
+009500*----------------------------------------------------------------
+009510     MOVE KM-ANZAHL-TRANSAKTIONEN TO Anzahl-Edit
+009600     MOVE KM-BETRAGSSUMME TO Betrag-Edit
+009700     DISPLAY "KONTO..........: " KM-KONTONUMMER
+009710     DISPLAY "ANZAHL TRX.....: " Anzahl-Edit
+009720     DISPLAY "LETZTER TRX-CODE: " KM-LETZTER-TRANSAKTIONSCODE
+009900     DISPLAY "BETRAGSSUMME...: " Betrag-Edit
+010000     DISPLAY "LETZTE BUCHUNG.: " KM-LETZTE-BUCHUNG
+010100     IF KM-IST-AKZEPTIERT
+010200         DISPLAY "STATUS.........: AKZEPTIERT"
+010300     ELSE
+010400         DISPLAY "STATUS.........: ABGEWIESEN (GRUND "
+010500             KM-LETZTER-ABWEISUNGSGRUND ")"
+010600     END-IF.
