@@ -0,0 +1,40 @@
+000100***************************************************************
+000200*                                                             *
+000300*    DATEISATZ.CPY                                            *
+000400*                                                             *
+000500*    SATZLAYOUT FUER DIE DL100-VERARBEITUNGSDATEIEN           *
+000600*    (TAGESEINGABE UND IHR ARCHIV).  WIRD PER COPY IN JEDES   *
+000700*    PROGRAMM EINGEBUNDEN, DAS DIESE SAETZE LIEST ODER        *
+000800*    SCHREIBT, DAMIT DAS LAYOUT NUR AN EINER STELLE GEPFLEGT  *
+000900*    WERDEN MUSS.  DER KONTOMASTER (DL100MST) HAT SEIN        *
+000950*    EIGENES LAYOUT, SIEHE KONTOMASTER.CPY.                   *
+001000*                                                             *
+001100*    01 DATEISATZ          - TRANSAKTIONSSATZ (NORMALFALL)    *
+001200*    01 DATEISATZ-HEADER   - LAUF-VORSATZ  (REDEFINES)        *
+001300*    01 DATEISATZ-TRAILER  - LAUF-NACHSATZ (REDEFINES)        *
+001400*                                                             *
+001500*    AENDERUNGEN:                                             *
+001600*      2026-08-09  RH  ERSTFASSUNG (TRANSAKTIONSSATZ)         *
+001700*      2026-08-09  RH  HEADER-/TRAILERSATZ ERGAENZT           *
+001800*                                                             *
+001900***************************************************************
+002000 01  DATEISATZ.
+002100     05  DS-TRANSAKTIONSCODE        PIC X(02).
+002200     05  DS-KONTONUMMER             PIC 9(10).
+002300     05  DS-BETRAG                  PIC S9(09)V99.
+002400     05  DS-BUCHUNGSDATUM           PIC 9(08).
+002500     05  FILLER                     PIC X(49).
+002600*
+002700 01  DATEISATZ-HEADER REDEFINES DATEISATZ.
+002800     05  DH-SATZART                 PIC X(02).
+002900         88  DH-IST-HEADER               VALUE 'HD'.
+003000     05  DH-LAUFDATUM               PIC 9(08).
+003100     05  DH-SATZANZAHL              PIC 9(07).
+003200     05  FILLER                     PIC X(63).
+003300*
+003400 01  DATEISATZ-TRAILER REDEFINES DATEISATZ.
+003500     05  DT-SATZART                 PIC X(02).
+003600         88  DT-IST-TRAILER              VALUE 'TR'.
+003700     05  DT-SATZANZAHL              PIC 9(07).
+003800     05  DT-BETRAGSSUMME            PIC S9(11)V99.
+003900     05  FILLER                     PIC X(58).
