@@ -0,0 +1,57 @@
+000100***************************************************************
+000200*                                                             *
+000300*    KONTOMASTER.CPY                                          *
+000400*                                                             *
+000500*    SATZLAYOUT FUER DIE DL100-KONTOMASTERDATEI (DL100MST).    *
+000600*    WIRD PER COPY IN JEDES PROGRAMM EINGEBUNDEN, DAS DIESEN   *
+000700*    MASTERSATZ LIEST ODER SCHREIBT.  DIE DATEI HAELT PRO      *
+000800*    KONTONUMMER DIE ANZAHL UND SUMME DER IM TAGESLAUF         *
+000900*    AKZEPTIERTEN TRANSAKTIONEN SOWIE DEN STAND DER LETZTEN    *
+001000*    GEPRUEFTEN TRANSAKTION FEST UND WIRD INDEXIERT NACH       *
+001100*    KM-KONTONUMMER GEFUEHRT, DAMIT EINZELKONTEN OHNE          *
+001200*    VOLLSTAENDIGEN SEQUENTIELLEN DURCHLAUF NACHGESCHLAGEN     *
+001300*    WERDEN KOENNEN.                                           *
+001400*                                                             *
+001500*    01 KONTOMASTERSATZ       - MASTERSATZ, SCHLUESSEL         *
+001600*                                KM-KONTONUMMER                *
+001700*    01 KONTOMASTER-LAUFSATZ  - EIN EINZIGER SATZ JE LAUF,      *
+001800*                                UNTER DER ALS KONTONUMMER NIE  *
+001900*                                VERGEBENEN SCHLUESSEL 9999999999 *
+002000*                                (REDEFINES), TRAEGT DAS        *
+002100*                                LAUFDATUM DES TAGESLAUFS, DER   *
+002200*                                DIESEN MASTER AUFGEBAUT HAT -   *
+002300*                                DAMIT DL100R01/DL100A01 DAS     *
+002400*                                TATSAECHLICHE VERARBEITUNGS-    *
+002500*                                DATUM UND NICHT DAS SYSTEMDATUM *
+002600*                                ANZEIGEN.                      *
+002700*                                                             *
+002800*    AENDERUNGEN:                                              *
+002900*      2026-08-09  RH  ERSTFASSUNG                              *
+003000*      2026-08-09  RH  KM-BETRAG/KM-TRANSAKTIONSCODE/           *
+003100*                      KM-BUCHUNGSDATUM/KM-ABWEISUNGSGRUND AUF   *
+003200*                      KUMULATIVE FELDER UMGESTELLT (ANZAHL UND  *
+003300*                      SUMME STATT NUR DER LETZTEN TRANSAKTION), *
+003400*                      DAMIT DIE GESAMTSUMME IM TAGESBERICHT     *
+003500*                      AUCH BEI MEHREREN TRANSAKTIONEN PRO KONTO *
+003600*                      MIT DER BETRAGSSUMME AUS DEM KONTROLL-    *
+003700*                      BERICHT UEBEREINSTIMMT; LAUFSATZ FUER DAS *
+003800*                      LAUFDATUM ERGAENZT                       *
+003900*                                                             *
+004000***************************************************************
+004100 01  KONTOMASTERSATZ.
+004200     05  KM-KONTONUMMER             PIC 9(10).
+004300     05  KM-LETZTER-TRANSAKTIONSCODE PIC X(02).
+004400     05  KM-BETRAGSSUMME            PIC S9(11)V99.
+004500     05  KM-LETZTE-BUCHUNG          PIC 9(08).
+004600     05  KM-STATUS                  PIC X(01).
+004700         88  KM-IST-AKZEPTIERT          VALUE 'A'.
+004800         88  KM-IST-ABGEWIESEN          VALUE 'R'.
+004900     05  KM-LETZTER-ABWEISUNGSGRUND PIC X(04).
+005000     05  KM-ANZAHL-TRANSAKTIONEN    PIC S9(05) COMP.
+005100     05  FILLER                     PIC X(38).
+005200*
+005300 01  KONTOMASTER-LAUFSATZ REDEFINES KONTOMASTERSATZ.
+005400     05  KL-KONTONUMMER             PIC 9(10).
+005500         88  KL-IST-LAUFSATZ             VALUE 9999999999.
+005600     05  KL-LAUFDATUM               PIC 9(08).
+005700     05  FILLER                     PIC X(62).
